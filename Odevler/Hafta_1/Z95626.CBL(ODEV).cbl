@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    ODEV
+       PROGRAM-ID.    ODEV.
        AUTHOR.        Otto B. Fun.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,8 +10,30 @@
        FILE-CONTROL.
       *12. satırda, "PRINT-LINE" adlı bir dosya seçilir ve "PRTLINE" adıyla ataması yapılır.
       *13. satırda, "ACCT-REC" adlı bir dosya seçilir ve "ACCTREC" adıyla ataması yapılır.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+                             STATUS ST-PRINT-LINE.
+      *ACCT-REC, ACCTMNT bakim programi tarafindan anahtarla bakilabilen
+      *bir dosya olarak tutuldugundan burada da ayni organizasyonla
+      *taniniyor; ODEV yalnizca sirali okuma yapar.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS SEQUENTIAL
+                             RECORD KEY IS ACCT-NO
+                             STATUS ST-ACCT-REC.
+      *Limitini aşan hesapların listelendiği istisna raporu için dosya ataması.
+           SELECT EXC-PRINT  ASSIGN TO EXCPRINT
+                             STATUS ST-EXC-PRINT.
+      *Gecersiz ACCT-REC kayitlarinin yonlendirildigi suspense dosyasi.
+           SELECT SUSP-PRINT ASSIGN TO SUSPFILE
+                             STATUS ST-SUSP-PRINT.
+      *Hesap tipine gore ayrilmis bolum raporlari icin dosya atamalari.
+           SELECT PERS-PRINT ASSIGN TO PERSRPT
+                             STATUS ST-PERS-PRINT.
+           SELECT BUSN-PRINT ASSIGN TO BUSNRPT
+                             STATUS ST-BUSN-PRINT.
+      *Tum batch programlarinin paylastigi calistirma izleme gunlugu.
+           SELECT AUDIT-LOG  ASSIGN TO AUDITLOG
+                             STATUS ST-AUDIT-LOG.
       *SELECT yan tümcesi dahili bir dosya adı oluşturur
       *ASSIGN yan tümcesi, harici bir veri kaynağı için bir ad oluşturur,
       *z/OS tarafından kullanılan JCL DDNAME ile ilişkilidir
@@ -38,7 +60,60 @@
            05  COMMENTS-O     PIC X(50).
       * 05 seviyesi 01 seviyesinden düşük olduğu için,
       * tüm değişkenler PRINT-REC'e aittir.
-       FD  ACCT-REC RECORDING MODE F.
+      *Bakiyesi limitini aşan hesapların yazıldığı istisna raporu satırı.
+       FD  EXC-PRINT RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-LIMIT-O        PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-BALANCE-O      PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-OVER-O         PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  EXC-LAST-NAME-O    PIC X(20).
+           05  EXC-FIRST-NAME-O   PIC X(15).
+      *Gecersiz bulunan ACCT-REC kayitlarinin neden koduyla birlikte yazildigi satir.
+       FD  SUSP-PRINT RECORDING MODE F.
+       01  SUSP-REC.
+           05  SUSP-ACCT-NO-O     PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  SUSP-REASON-O      PIC X(30).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  SUSP-LAST-NAME-O   PIC X(20).
+           05  SUSP-FIRST-NAME-O  PIC X(15).
+      *Personal tipindeki hesaplarin listelendigi bolum raporu.
+       FD  PERS-PRINT RECORDING MODE F.
+       01  PERS-REC.
+           05  PERS-ACCT-NO-O     PIC X(8).
+           05  PERS-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  PERS-BALANCE-O     PIC $$,$$$,$$9.99.
+           05  PERS-LAST-NAME-O   PIC X(20).
+           05  PERS-FIRST-NAME-O  PIC X(15).
+      *Business tipindeki hesaplarin listelendigi bolum raporu.
+       FD  BUSN-PRINT RECORDING MODE F.
+       01  BUSN-REC.
+           05  BUSN-ACCT-NO-O     PIC X(8).
+           05  BUSN-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  BUSN-BALANCE-O     PIC $$,$$$,$$9.99.
+           05  BUSN-LAST-NAME-O   PIC X(20).
+           05  BUSN-FIRST-NAME-O  PIC X(15).
+      *Bu programin calistirmasini ozetleyen, paylasilan izleme
+      *gunlugune yazilan satir.
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUD-REC.
+           05  AUD-PROGRAM-O      PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  AUD-DATE-O         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  AUD-TIME-O         PIC X(6).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  AUD-IN-COUNT-O     PIC Z(6)9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  AUD-OUT-COUNT-O    PIC Z(6)9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  AUD-RETCODE-O      PIC Z(3)9.
+       FD  ACCT-REC.
        01  ACCT-FIELDS.
            05  ACCT-NO            PIC X(8).
            05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
@@ -51,13 +126,148 @@
                10  STREET-ADDR    PIC X(25).
                10  CITY-COUNTY    PIC X(20).
                10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
+      *RESERVED alani, hesap tipi/bolum kodu olarak kullanima alinmistir.
+           05  ACCT-TYPE          PIC X(1).
+               88  ACCT-TYPE-PERSONAL   VALUE 'P'.
+               88  ACCT-TYPE-BUSINESS   VALUE 'B'.
+           05  FILLER             PIC X(6).
            05  COMMENTS           PIC X(50).
       *
       *60.satır, "LASTREC" adlı bir alan tanımlar. Bu alan, "SPACE" değeriyle başlatılan bir karakter alanıdır.
        WORKING-STORAGE SECTION.
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+      *Acilan dosyalarin durum kodlarini tutan alanlar.
+       01 WS-WORK-AREA.
+         05 ST-ACCT-REC       PIC 9(2).
+         05 ST-PRINT-LINE     PIC 9(2).
+         05 ST-EXC-PRINT      PIC 9(2).
+         05 ST-SUSP-PRINT     PIC 9(2).
+         05 ST-PERS-PRINT     PIC 9(2).
+         05 ST-BUSN-PRINT     PIC 9(2).
+         05 ST-AUDIT-LOG      PIC 9(2).
+      *Sayfa başlığı ve son toplamlar için kullanılan sayaç ve toplam alanları.
+       01 WS-PRINT-CONTROLS.
+         05 WS-LINES-PER-PAGE PIC 9(3) VALUE 050.
+         05 WS-LINE-COUNT     PIC 9(3) VALUE ZERO.
+         05 WS-PAGE-NO        PIC 9(3) VALUE ZERO.
+         05 WS-ACCT-COUNT     PIC 9(7) VALUE ZERO.
+         05 WS-READ-COUNT     PIC 9(7) VALUE ZERO.
+       01 WS-TOTALS.
+         05 WS-TOT-LIMIT      PIC S9(9)V99 COMP-3 VALUE ZERO.
+         05 WS-TOT-BALANCE    PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 WS-RUN-DATE.
+         05 WS-RUN-YY         PIC 9(2).
+         05 WS-RUN-MM         PIC 9(2).
+         05 WS-RUN-DD         PIC 9(2).
+       01 WS-RUN-DATE-O       PIC X(8).
+       01 WS-RUN-TIME         PIC 9(6) VALUE ZERO.
+      *Rapor başlığı ve sütun isimlerini taşıyan alanlar, PRINT-REC'e FROM ile taşınır.
+       01 HDR-LINE-1.
+         05  FILLER           PIC X(16) VALUE 'ACCOUNT LISTING'.
+         05  FILLER           PIC X(10) VALUE 'RUN DATE:'.
+         05  HDR-RUN-DATE     PIC X(8).
+         05  FILLER           PIC X(7)  VALUE SPACES.
+         05  FILLER           PIC X(5)  VALUE 'PAGE '.
+         05  HDR-PAGE-NO      PIC ZZ9.
+       01 HDR-LINE-2.
+         05  FILLER           PIC X(8)  VALUE 'ACCT NO'.
+         05  FILLER           PIC X(5)  VALUE SPACES.
+         05  FILLER           PIC X(11) VALUE 'LIMIT'.
+         05  FILLER           PIC X(4)  VALUE SPACES.
+         05  FILLER           PIC X(11) VALUE 'BALANCE'.
+         05  FILLER           PIC X(4)  VALUE SPACES.
+         05  FILLER           PIC X(20) VALUE 'LAST NAME'.
+         05  FILLER           PIC X(15) VALUE 'FIRST NAME'.
+       01 TRL-LINE.
+         05  FILLER           PIC X(16) VALUE 'TOTAL ACCOUNTS:'.
+         05  TRL-COUNT        PIC ZZZ,ZZ9.
+         05  FILLER           PIC X(4)  VALUE SPACES.
+         05  FILLER           PIC X(13) VALUE 'TOTAL LIMIT:'.
+         05  TRL-LIMIT        PIC $$,$$$,$$9.99.
+         05  FILLER           PIC X(4)  VALUE SPACES.
+         05  FILLER           PIC X(15) VALUE 'TOTAL BALANCE:'.
+         05  TRL-BALANCE      PIC $$,$$$,$$9.99.
+      *Limit aşımı olan hesap sayısı ve aşım tutarı için kullanılan alanlar.
+       01 WS-EXC-COUNT         PIC 9(7) VALUE ZERO.
+       01 WS-OVER-AMT          PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01 EXC-HDR-LINE-1.
+         05  FILLER           PIC X(24) VALUE 'OVER-LIMIT EXCEPTIONS'.
+         05  FILLER           PIC X(10) VALUE 'RUN DATE:'.
+         05  EXC-HDR-DATE     PIC X(8).
+      *EXC-REC'in toplam uzunlugunu (90 bayt) asmamak icin basliktaki
+      *bosluklar EXC-REC'teki FILLER genislikleriyle ayni tutuluyor.
+       01 EXC-HDR-LINE-2.
+         05  FILLER           PIC X(8)  VALUE 'ACCT NO'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(11) VALUE 'LIMIT'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(11) VALUE 'BALANCE'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(11) VALUE 'OVER BY'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(20) VALUE 'LAST NAME'.
+         05  FILLER           PIC X(15) VALUE 'FIRST NAME'.
+       01 EXC-TRL-LINE.
+         05  FILLER           PIC X(22) VALUE 'OVER-LIMIT ACCOUNTS:'.
+         05  EXC-TRL-COUNT    PIC ZZZ,ZZ9.
+      *ACCT-REC kayitlarinin gecerliligini denetlemek icin kullanilan anahtar ve alanlar.
+       01 WS-EDIT-SWITCH         PIC X  VALUE 'Y'.
+         88 REC-IS-VALID                VALUE 'Y'.
+         88 REC-IS-INVALID              VALUE 'N'.
+       01 WS-SUSP-REASON         PIC X(30) VALUE SPACES.
+       01 WS-SUSP-COUNT          PIC 9(7) VALUE ZERO.
+       01 SUSP-HDR-LINE-1.
+         05  FILLER           PIC X(24) VALUE 'ACCOUNT SUSPENSE REPORT'.
+         05  FILLER           PIC X(10) VALUE 'RUN DATE:'.
+         05  SUSP-HDR-DATE    PIC X(8).
+      *SUSP-REC'in toplam uzunlugunu (77 bayt) asmamak icin basliktaki
+      *bosluklar SUSP-REC'teki FILLER genislikleriyle ayni tutuluyor.
+       01 SUSP-HDR-LINE-2.
+         05  FILLER           PIC X(8)  VALUE 'ACCT NO'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(30) VALUE 'REASON'.
+         05  FILLER           PIC X(2)  VALUE SPACES.
+         05  FILLER           PIC X(20) VALUE 'LAST NAME'.
+         05  FILLER           PIC X(15) VALUE 'FIRST NAME'.
+       01 SUSP-TRL-LINE.
+         05  FILLER           PIC X(22) VALUE 'SUSPENSE RECORDS:'.
+         05  SUSP-TRL-COUNT   PIC ZZZ,ZZ9.
+      *Personal ve business bolum raporlari icin sayaclar ve basliklar.
+       01 WS-PERS-COUNT          PIC 9(7) VALUE ZERO.
+       01 WS-BUSN-COUNT          PIC 9(7) VALUE ZERO.
+       01 PERS-HDR-LINE-1.
+         05  FILLER           PIC X(22) VALUE 'PERSONAL ACCT LISTING'.
+         05  FILLER           PIC X(10) VALUE 'RUN DATE:'.
+         05  PERS-HDR-DATE    PIC X(8).
+      *PERS-REC'in toplam uzunlugunu (69 bayt) asmamak icin basliktaki
+      *sutunlar PERS-REC'teki alan genislikleriyle (8/13/13/20/15)
+      *ayni tutuluyor; ayri bosluk FILLER'i yok.
+       01 PERS-HDR-LINE-2.
+         05  FILLER           PIC X(8)  VALUE 'ACCT NO'.
+         05  FILLER           PIC X(13) VALUE 'LIMIT'.
+         05  FILLER           PIC X(13) VALUE 'BALANCE'.
+         05  FILLER           PIC X(20) VALUE 'LAST NAME'.
+         05  FILLER           PIC X(15) VALUE 'FIRST NAME'.
+       01 PERS-TRL-LINE.
+         05  FILLER           PIC X(22) VALUE 'PERSONAL ACCOUNTS:'.
+         05  PERS-TRL-COUNT   PIC ZZZ,ZZ9.
+       01 BUSN-HDR-LINE-1.
+         05  FILLER           PIC X(22) VALUE 'BUSINESS ACCT LISTING'.
+         05  FILLER           PIC X(10) VALUE 'RUN DATE:'.
+         05  BUSN-HDR-DATE    PIC X(8).
+      *BUSN-REC'in toplam uzunlugunu (69 bayt) asmamak icin basliktaki
+      *sutunlar BUSN-REC'teki alan genislikleriyle (8/13/13/20/15)
+      *ayni tutuluyor; ayri bosluk FILLER'i yok.
+       01 BUSN-HDR-LINE-2.
+         05  FILLER           PIC X(8)  VALUE 'ACCT NO'.
+         05  FILLER           PIC X(13) VALUE 'LIMIT'.
+         05  FILLER           PIC X(13) VALUE 'BALANCE'.
+         05  FILLER           PIC X(20) VALUE 'LAST NAME'.
+         05  FILLER           PIC X(15) VALUE 'FIRST NAME'.
+       01 BUSN-TRL-LINE.
+         05  FILLER           PIC X(22) VALUE 'BUSINESS ACCOUNTS:'.
+         05  BUSN-TRL-COUNT   PIC ZZZ,ZZ9.
       *------------------
        PROCEDURE DIVISION.
       *------------------
@@ -66,6 +276,58 @@
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXC-PRINT.
+           OPEN OUTPUT SUSP-PRINT.
+           OPEN OUTPUT PERS-PRINT.
+           OPEN OUTPUT BUSN-PRINT.
+           OPEN EXTEND  AUDIT-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-MM TO WS-RUN-DATE-O(1:2).
+           MOVE '/'       TO WS-RUN-DATE-O(3:1).
+           MOVE WS-RUN-DD TO WS-RUN-DATE-O(4:2).
+           MOVE '/'       TO WS-RUN-DATE-O(6:1).
+           MOVE WS-RUN-YY TO WS-RUN-DATE-O(7:2).
+           IF (ST-ACCT-REC NOT = 0) AND (ST-ACCT-REC NOT = 97)
+           DISPLAY 'UNABLE TO OPEN ACCTREC: ' ST-ACCT-REC
+           MOVE ST-ACCT-REC TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN PRTLINE: ' ST-PRINT-LINE
+           MOVE ST-PRINT-LINE TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-EXC-PRINT NOT = 0) AND (ST-EXC-PRINT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN EXCPRINT: ' ST-EXC-PRINT
+           MOVE ST-EXC-PRINT TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-SUSP-PRINT NOT = 0) AND (ST-SUSP-PRINT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN SUSPFILE: ' ST-SUSP-PRINT
+           MOVE ST-SUSP-PRINT TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-PERS-PRINT NOT = 0) AND (ST-PERS-PRINT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN PERSRPT: ' ST-PERS-PRINT
+           MOVE ST-PERS-PRINT TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-BUSN-PRINT NOT = 0) AND (ST-BUSN-PRINT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN BUSNRPT: ' ST-BUSN-PRINT
+           MOVE ST-BUSN-PRINT TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           IF (ST-AUDIT-LOG NOT = 0) AND (ST-AUDIT-LOG NOT = 97)
+           DISPLAY 'UNABLE TO OPEN AUDITLOG: ' ST-AUDIT-LOG
+           MOVE ST-AUDIT-LOG TO RETURN-CODE
+           PERFORM CLOSE-STOP
+           END-IF.
+           PERFORM WRITE-HEADERS.
+           PERFORM EXC-WRITE-HEADER.
+           PERFORM SUSP-WRITE-HEADER.
+           PERFORM PERS-WRITE-HEADER.
+           PERFORM BUSN-WRITE-HEADER.
       *70. satır, bir sonraki kaydı okuyan bir işlemi başlatır.
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
@@ -76,24 +338,56 @@
       * END-PERFORM, döngünün sonunu belirtir.
       * Döngü bir sonraki satırda PERFORM UNTIL ile başlıyor.
            PERFORM UNTIL LASTREC = 'Y'
-               PERFORM WRITE-RECORD
+               PERFORM VALIDATE-RECORD
+               IF REC-IS-VALID
+                   PERFORM WRITE-RECORD
+               ELSE
+                   PERFORM WRITE-SUSPENSE-RECORD
+               END-IF
                PERFORM READ-RECORD
            END-PERFORM
            .
-      *Bu satır, dosyaların kapatılmasını ve programın sonlanmasını sağlar. 
+      *Bu satır, dosyaların kapatılmasını ve programın sonlanmasını sağlar.
       *GOBACK programın sonlandığını belirtir.
        CLOSE-STOP.
+           IF (ST-PRINT-LINE = 0) OR (ST-PRINT-LINE = 97)
+               PERFORM WRITE-TRAILER
+           END-IF
+           IF (ST-EXC-PRINT = 0) OR (ST-EXC-PRINT = 97)
+               PERFORM EXC-WRITE-TRAILER
+           END-IF
+           IF (ST-SUSP-PRINT = 0) OR (ST-SUSP-PRINT = 97)
+               PERFORM SUSP-WRITE-TRAILER
+           END-IF
+           IF (ST-PERS-PRINT = 0) OR (ST-PERS-PRINT = 97)
+               PERFORM PERS-WRITE-TRAILER
+           END-IF
+           IF (ST-BUSN-PRINT = 0) OR (ST-BUSN-PRINT = 97)
+               PERFORM BUSN-WRITE-TRAILER
+           END-IF
+           IF (ST-AUDIT-LOG = 0) OR (ST-AUDIT-LOG = 97)
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE EXC-PRINT.
+           CLOSE SUSP-PRINT.
+           CLOSE PERS-PRINT.
+           CLOSE BUSN-PRINT.
+           CLOSE AUDIT-LOG.
            GOBACK.
       *-------------
       *-----------
        READ-RECORD.
            READ ACCT-REC
                AT END MOVE 'Y' TO LASTREC
+               NOT AT END ADD 1 TO WS-READ-COUNT
            END-READ.
       *
        WRITE-RECORD.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADERS
+           END-IF
            MOVE ACCT-NO      TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
@@ -101,4 +395,129 @@
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
            WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-ACCT-COUNT.
+           ADD ACCT-LIMIT   TO WS-TOT-LIMIT.
+           ADD ACCT-BALANCE TO WS-TOT-BALANCE.
+           PERFORM CHECK-OVER-LIMIT.
+           PERFORM WRITE-SEGMENT-RECORD.
+      *Bakiyesi limitini aşan hesabı istisna raporuna yazdırıyoruz.
+       CHECK-OVER-LIMIT.
+           IF ACCT-BALANCE > ACCT-LIMIT
+               MOVE ACCT-NO      TO EXC-ACCT-NO-O
+               MOVE ACCT-LIMIT   TO EXC-LIMIT-O
+               MOVE ACCT-BALANCE TO EXC-BALANCE-O
+               COMPUTE WS-OVER-AMT = ACCT-BALANCE - ACCT-LIMIT
+               MOVE WS-OVER-AMT  TO EXC-OVER-O
+               MOVE LAST-NAME    TO EXC-LAST-NAME-O
+               MOVE FIRST-NAME   TO EXC-FIRST-NAME-O
+               WRITE EXC-REC
+               ADD 1 TO WS-EXC-COUNT
+           END-IF.
+      *ACCT-NO bos mu, ACCT-LIMIT/ACCT-BALANCE gecerli paketli sayi mi diye denetliyoruz.
+       VALIDATE-RECORD.
+           SET REC-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-SUSP-REASON.
+           IF ACCT-NO = SPACES
+               SET REC-IS-INVALID TO TRUE
+               MOVE 'ACCOUNT NUMBER BLANK' TO WS-SUSP-REASON
+           END-IF.
+           IF ACCT-LIMIT NOT NUMERIC
+               SET REC-IS-INVALID TO TRUE
+               MOVE 'INVALID ACCOUNT LIMIT FIELD' TO WS-SUSP-REASON
+           END-IF.
+           IF ACCT-BALANCE NOT NUMERIC
+               SET REC-IS-INVALID TO TRUE
+               MOVE 'INVALID ACCOUNT BALANCE FIELD' TO WS-SUSP-REASON
+           END-IF.
+      *Gecersiz kaydi, nedeniyle birlikte suspense dosyasina yazdiriyoruz.
+       WRITE-SUSPENSE-RECORD.
+           MOVE ACCT-NO      TO SUSP-ACCT-NO-O.
+           MOVE WS-SUSP-REASON TO SUSP-REASON-O.
+           MOVE LAST-NAME    TO SUSP-LAST-NAME-O.
+           MOVE FIRST-NAME   TO SUSP-FIRST-NAME-O.
+           WRITE SUSP-REC.
+           ADD 1 TO WS-SUSP-COUNT.
+      *ACCT-TYPE koduna gore hesabi ilgili bolum raporuna yazdiriyoruz.
+       WRITE-SEGMENT-RECORD.
+           IF ACCT-TYPE-PERSONAL
+               MOVE ACCT-NO      TO PERS-ACCT-NO-O
+               MOVE ACCT-LIMIT   TO PERS-LIMIT-O
+               MOVE ACCT-BALANCE TO PERS-BALANCE-O
+               MOVE LAST-NAME    TO PERS-LAST-NAME-O
+               MOVE FIRST-NAME   TO PERS-FIRST-NAME-O
+               WRITE PERS-REC
+               ADD 1 TO WS-PERS-COUNT
+           ELSE
+               IF ACCT-TYPE-BUSINESS
+                   MOVE ACCT-NO      TO BUSN-ACCT-NO-O
+                   MOVE ACCT-LIMIT   TO BUSN-LIMIT-O
+                   MOVE ACCT-BALANCE TO BUSN-BALANCE-O
+                   MOVE LAST-NAME    TO BUSN-LAST-NAME-O
+                   MOVE FIRST-NAME   TO BUSN-FIRST-NAME-O
+                   WRITE BUSN-REC
+                   ADD 1 TO WS-BUSN-COUNT
+               END-IF
+           END-IF.
+      *Sayfa başlığını ve sütun isimlerini yazdırıp satır sayacını sıfırlıyoruz.
+       WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE WS-RUN-DATE-O TO HDR-RUN-DATE.
+           MOVE WS-PAGE-NO    TO HDR-PAGE-NO.
+           WRITE PRINT-REC FROM HDR-LINE-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM HDR-LINE-2 AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-LINE-COUNT.
+      *İşlenen hesap sayısı ile limit/bakiye toplamlarını rapor sonuna yazdırıyoruz.
+       WRITE-TRAILER.
+           MOVE WS-ACCT-COUNT TO TRL-COUNT.
+           MOVE WS-TOT-LIMIT  TO TRL-LIMIT.
+           MOVE WS-TOT-BALANCE TO TRL-BALANCE.
+           WRITE PRINT-REC FROM TRL-LINE AFTER ADVANCING 3 LINES.
+      *İstisna raporunun başlığını ve sütun isimlerini yazdırıyoruz.
+       EXC-WRITE-HEADER.
+           MOVE WS-RUN-DATE-O TO EXC-HDR-DATE.
+           WRITE EXC-REC FROM EXC-HDR-LINE-1 AFTER ADVANCING PAGE.
+           WRITE EXC-REC FROM EXC-HDR-LINE-2 AFTER ADVANCING 2 LINES.
+      *Limit aşımı olan toplam hesap sayısını istisna raporunun sonuna yazdırıyoruz.
+       EXC-WRITE-TRAILER.
+           MOVE WS-EXC-COUNT TO EXC-TRL-COUNT.
+           WRITE EXC-REC FROM EXC-TRL-LINE AFTER ADVANCING 2 LINES.
+      *Suspense raporunun başlığını ve sütun isimlerini yazdırıyoruz.
+       SUSP-WRITE-HEADER.
+           MOVE WS-RUN-DATE-O TO SUSP-HDR-DATE.
+           WRITE SUSP-REC FROM SUSP-HDR-LINE-1 AFTER ADVANCING PAGE.
+           WRITE SUSP-REC FROM SUSP-HDR-LINE-2 AFTER ADVANCING 2 LINES.
+      *Suspense dosyasina yazilan toplam kayit sayisini sona yazdiriyoruz.
+       SUSP-WRITE-TRAILER.
+           MOVE WS-SUSP-COUNT TO SUSP-TRL-COUNT.
+           WRITE SUSP-REC FROM SUSP-TRL-LINE AFTER ADVANCING 2 LINES.
+      *Personal bolum raporunun basligini yazdiriyoruz.
+       PERS-WRITE-HEADER.
+           MOVE WS-RUN-DATE-O TO PERS-HDR-DATE.
+           WRITE PERS-REC FROM PERS-HDR-LINE-1 AFTER ADVANCING PAGE.
+           WRITE PERS-REC FROM PERS-HDR-LINE-2 AFTER ADVANCING 2 LINES.
+      *Personal bolumdeki toplam hesap sayisini sona yazdiriyoruz.
+       PERS-WRITE-TRAILER.
+           MOVE WS-PERS-COUNT TO PERS-TRL-COUNT.
+           WRITE PERS-REC FROM PERS-TRL-LINE AFTER ADVANCING 2 LINES.
+      *Business bolum raporunun basligini yazdiriyoruz.
+       BUSN-WRITE-HEADER.
+           MOVE WS-RUN-DATE-O TO BUSN-HDR-DATE.
+           WRITE BUSN-REC FROM BUSN-HDR-LINE-1 AFTER ADVANCING PAGE.
+           WRITE BUSN-REC FROM BUSN-HDR-LINE-2 AFTER ADVANCING 2 LINES.
+      *Business bolumdeki toplam hesap sayisini sona yazdiriyoruz.
+       BUSN-WRITE-TRAILER.
+           MOVE WS-BUSN-COUNT TO BUSN-TRL-COUNT.
+           WRITE BUSN-REC FROM BUSN-TRL-LINE AFTER ADVANCING 2 LINES.
+      *Bu calistirmanin ozetini (program adi, zaman damgasi, okunan/
+      *yazilan kayit sayisi, donus kodu) paylasilan izleme gunlugune
+      *yazdiriyoruz.
+       WRITE-AUDIT-RECORD.
+           MOVE 'ODEV'         TO AUD-PROGRAM-O.
+           MOVE WS-RUN-DATE-O  TO AUD-DATE-O.
+           MOVE WS-RUN-TIME    TO AUD-TIME-O.
+           MOVE WS-READ-COUNT  TO AUD-IN-COUNT-O.
+           MOVE WS-ACCT-COUNT  TO AUD-OUT-COUNT-O.
+           MOVE RETURN-CODE    TO AUD-RETCODE-O.
+           WRITE AUD-REC.
       *
