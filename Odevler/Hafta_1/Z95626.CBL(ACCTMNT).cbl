@@ -0,0 +1,261 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACCTMNT.
+       AUTHOR.        Otto B. Fun.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *Bu program, ACCT-REC hesap ana dosyasina ekleme/degisiklik/silme
+      *islemlerini uygulayan bakim programidir. ACCT-NO anahtarina gore
+      *islem dosyasindaki her kayit, ana dosyaya karsi uygulanir ve
+      *sonuc, bir islem gunlugune yazdirilir.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Hesap ana dosyasi, ACCT-NO anahtarina gore rasgele erisimli
+      *olarak aciliyor ki ekleme/degisiklik/silme islemleri yapilabilsin.
+           SELECT ACCT-MSTR  ASSIGN TO ACCTREC
+                             ORGANIZATION INDEXED
+                             ACCESS DYNAMIC
+                             RECORD KEY IS ACCT-NO
+                             STATUS ST-ACCT-MSTR.
+           SELECT TRAN-FILE  ASSIGN TO ACCTTRAN
+                             STATUS ST-TRAN-FILE.
+           SELECT TRAN-LOG   ASSIGN TO ACCTLOG
+                             STATUS ST-TRAN-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+      *Hesap ana dosyasinin yapisi, ODEV programindaki ACCT-REC ile
+      *aynidir; ACCT-TYPE alani 'P'/'B' hesap tipi kodunu tasir.
+       FD  ACCT-MSTR.
+       01  ACCT-FIELDS.
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+           05  LAST-NAME          PIC X(20).
+           05  FIRST-NAME         PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR    PIC X(25).
+               10  CITY-COUNTY    PIC X(20).
+               10  USA-STATE      PIC X(15).
+           05  ACCT-TYPE          PIC X(1).
+               88  ACCT-TYPE-PERSONAL   VALUE 'P'.
+               88  ACCT-TYPE-BUSINESS   VALUE 'B'.
+           05  FILLER             PIC X(6).
+           05  COMMENTS           PIC X(50).
+      *Islem dosyasindaki her kayit, ACCT-NO'ya uygulanacak bir
+      *ekleme(A)/degisiklik(C)/silme(D) talebini tasir.
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           05  TRAN-CODE          PIC X(1).
+               88  TRAN-ADD              VALUE 'A'.
+               88  TRAN-CHANGE            VALUE 'C'.
+               88  TRAN-DELETE           VALUE 'D'.
+           05  TRAN-ACCT-NO       PIC X(8).
+           05  TRAN-LIMIT         PIC S9(7)V99 COMP-3.
+           05  TRAN-BALANCE       PIC S9(7)V99 COMP-3.
+           05  TRAN-LAST-NAME     PIC X(20).
+           05  TRAN-FIRST-NAME    PIC X(15).
+           05  TRAN-STREET        PIC X(25).
+           05  TRAN-CITY          PIC X(20).
+           05  TRAN-STATE         PIC X(15).
+           05  TRAN-TYPE          PIC X(1).
+           05  TRAN-COMMENTS      PIC X(50).
+      *Uygulanan her islemin sonucu, bu satir yapisinda gunluge yazilir.
+       FD  TRAN-LOG RECORDING MODE F.
+       01  LOG-REC.
+           05  LOG-DATE-O         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-CODE-O         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-STATUS-O       PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+         05 ST-ACCT-MSTR       PIC 9(2).
+            88 ACCT-MSTR-SUCCES             VALUE 00 97.
+            88 ACCT-MSTR-NOTFOUND           VALUE 23.
+            88 ACCT-MSTR-DUPLICATE          VALUE 22.
+         05 ST-TRAN-FILE       PIC 9(2).
+            88 TRAN-FILE-EOF                VALUE 10.
+         05 ST-TRAN-LOG        PIC 9(2).
+       01 WS-RUN-DATE.
+         05 WS-RUN-YY          PIC 9(2).
+         05 WS-RUN-MM          PIC 9(2).
+         05 WS-RUN-DD          PIC 9(2).
+       01 WS-RUN-DATE-O        PIC X(8).
+       01 WS-LOG-CODE          PIC X(8).
+       01 WS-LOG-STATUS        PIC X(30).
+       01 WS-COUNTERS.
+         05 WS-ADD-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-CHG-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-DEL-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-REJ-COUNT       PIC 9(7) VALUE ZERO.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           READ TRAN-FILE
+           PERFORM H200-PROCESS-TRANSACTION UNTIL TRAN-FILE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+      *Dosyalarimizi aciyoruz ve calistirma tarihini hazirliyoruz.
+       H100-OPEN-FILES.
+           OPEN I-O    ACCT-MSTR.
+           OPEN INPUT  TRAN-FILE.
+           OPEN OUTPUT TRAN-LOG.
+           IF NOT ACCT-MSTR-SUCCES
+               DISPLAY 'UNABLE TO OPEN ACCTREC: ' ST-ACCT-MSTR
+               MOVE ST-ACCT-MSTR TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-TRAN-FILE NOT = 0) AND (ST-TRAN-FILE NOT = 97)
+               DISPLAY 'UNABLE TO OPEN ACCTTRAN: ' ST-TRAN-FILE
+               MOVE ST-TRAN-FILE TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-TRAN-LOG NOT = 0) AND (ST-TRAN-LOG NOT = 97)
+               DISPLAY 'UNABLE TO OPEN ACCTLOG: ' ST-TRAN-LOG
+               MOVE ST-TRAN-LOG TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-MM TO WS-RUN-DATE-O(1:2).
+           MOVE '/'       TO WS-RUN-DATE-O(3:1).
+           MOVE WS-RUN-DD TO WS-RUN-DATE-O(4:2).
+           MOVE '/'       TO WS-RUN-DATE-O(6:1).
+           MOVE WS-RUN-YY TO WS-RUN-DATE-O(7:2).
+       H100-END. EXIT.
+      *Islem kodunun degerine gore ekleme/degisiklik/silme paragrafini
+      *calistirip bir sonraki islem kaydini okuyoruz.
+       H200-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM H210-ADD-ACCOUNT
+               WHEN TRAN-CHANGE
+                   PERFORM H220-CHANGE-ACCOUNT
+               WHEN TRAN-DELETE
+                   PERFORM H230-DELETE-ACCOUNT
+               WHEN OTHER
+                   PERFORM H240-REJECT-TRANSACTION
+           END-EVALUATE
+           READ TRAN-FILE.
+       H200-END. EXIT.
+      *Yeni bir hesap kaydi ekliyoruz; anahtar zaten varsa islemi
+      *reddedip gunluge yaziyoruz.
+       H210-ADD-ACCOUNT.
+           MOVE TRAN-ACCT-NO    TO ACCT-NO.
+           MOVE TRAN-LIMIT      TO ACCT-LIMIT.
+           MOVE TRAN-BALANCE    TO ACCT-BALANCE.
+           MOVE TRAN-LAST-NAME  TO LAST-NAME.
+           MOVE TRAN-FIRST-NAME TO FIRST-NAME.
+           MOVE TRAN-STREET     TO STREET-ADDR.
+           MOVE TRAN-CITY       TO CITY-COUNTY.
+           MOVE TRAN-STATE      TO USA-STATE.
+           MOVE TRAN-TYPE       TO ACCT-TYPE.
+           MOVE TRAN-COMMENTS   TO COMMENTS.
+           WRITE ACCT-FIELDS.
+           IF ACCT-MSTR-SUCCES
+               ADD 1 TO WS-ADD-COUNT
+               MOVE 'ADD'         TO WS-LOG-CODE
+               MOVE 'ACCOUNT ADDED' TO WS-LOG-STATUS
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'ADD'         TO WS-LOG-CODE
+               IF ACCT-MSTR-DUPLICATE
+                   MOVE 'REJECTED - DUPLICATE ACCT NO' TO WS-LOG-STATUS
+               ELSE
+                   STRING 'REJECTED - WRITE STATUS ' ST-ACCT-MSTR
+                       DELIMITED BY SIZE INTO WS-LOG-STATUS
+               END-IF
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H210-END. EXIT.
+      *Var olan bir hesabi degistiriyoruz; anahtar bulunamazsa islemi
+      *reddediyoruz.
+       H220-CHANGE-ACCOUNT.
+           MOVE TRAN-ACCT-NO TO ACCT-NO.
+           READ ACCT-MSTR KEY IS ACCT-NO
+               INVALID KEY CONTINUE
+           END-READ.
+           IF ACCT-MSTR-SUCCES
+               MOVE TRAN-LIMIT      TO ACCT-LIMIT
+               MOVE TRAN-BALANCE    TO ACCT-BALANCE
+               MOVE TRAN-LAST-NAME  TO LAST-NAME
+               MOVE TRAN-FIRST-NAME TO FIRST-NAME
+               MOVE TRAN-STREET     TO STREET-ADDR
+               MOVE TRAN-CITY       TO CITY-COUNTY
+               MOVE TRAN-STATE      TO USA-STATE
+               MOVE TRAN-TYPE       TO ACCT-TYPE
+               MOVE TRAN-COMMENTS   TO COMMENTS
+               REWRITE ACCT-FIELDS
+               IF ACCT-MSTR-SUCCES
+                   ADD 1 TO WS-CHG-COUNT
+                   MOVE 'CHANGE'       TO WS-LOG-CODE
+                   MOVE 'ACCOUNT CHANGED' TO WS-LOG-STATUS
+               ELSE
+                   ADD 1 TO WS-REJ-COUNT
+                   MOVE 'CHANGE'       TO WS-LOG-CODE
+                   MOVE 'REJECTED - REWRITE FAILED' TO WS-LOG-STATUS
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'CHANGE'       TO WS-LOG-CODE
+               MOVE 'REJECTED - ACCT NOT FOUND' TO WS-LOG-STATUS
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H220-END. EXIT.
+      *Var olan bir hesabi siliyoruz; anahtar bulunamazsa islemi
+      *reddediyoruz.
+       H230-DELETE-ACCOUNT.
+           MOVE TRAN-ACCT-NO TO ACCT-NO.
+           DELETE ACCT-MSTR RECORD
+               INVALID KEY CONTINUE
+           END-DELETE.
+           IF ACCT-MSTR-SUCCES
+               ADD 1 TO WS-DEL-COUNT
+               MOVE 'DELETE'       TO WS-LOG-CODE
+               MOVE 'ACCOUNT DELETED' TO WS-LOG-STATUS
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'DELETE'       TO WS-LOG-CODE
+               MOVE 'REJECTED - ACCT NOT FOUND' TO WS-LOG-STATUS
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H230-END. EXIT.
+      *Taninmayan bir islem kodu geldiginde kaydi reddediyoruz.
+       H240-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJ-COUNT.
+           MOVE 'UNKNOWN'    TO WS-LOG-CODE.
+           MOVE 'REJECTED - INVALID TRAN CODE' TO WS-LOG-STATUS.
+           PERFORM H250-LOG-TRANSACTION.
+       H240-END. EXIT.
+      *Her islemin sonucunu, islem gunlugune bir satir olarak yaziyoruz.
+       H250-LOG-TRANSACTION.
+           MOVE WS-RUN-DATE-O  TO LOG-DATE-O.
+           MOVE WS-LOG-CODE    TO LOG-CODE-O.
+           MOVE TRAN-ACCT-NO   TO LOG-ACCT-NO-O.
+           MOVE WS-LOG-STATUS  TO LOG-STATUS-O.
+           WRITE LOG-REC.
+       H250-END. EXIT.
+      *Calistirma ozetini (ekleme/degisiklik/silme/red sayilari)
+      *islem gunlugunun sonuna yaziyoruz.
+       H900-WRITE-SUMMARY.
+           MOVE SPACES TO LOG-REC.
+           MOVE WS-RUN-DATE-O TO LOG-DATE-O.
+           MOVE 'SUMMARY' TO LOG-CODE-O.
+           STRING 'ADD=' WS-ADD-COUNT ' CHG=' WS-CHG-COUNT
+               ' DEL=' WS-DEL-COUNT ' REJ=' WS-REJ-COUNT
+               DELIMITED BY SIZE INTO LOG-STATUS-O.
+           WRITE LOG-REC.
+       H900-END. EXIT.
+      *Dosyalarimizi kapatip programi sonlandiriyoruz.
+       H999-PROGRAM-EXIT.
+           IF (ST-TRAN-LOG = 0) OR (ST-TRAN-LOG = 97)
+               PERFORM H900-WRITE-SUMMARY
+           END-IF.
+           CLOSE ACCT-MSTR.
+           CLOSE TRAN-FILE.
+           CLOSE TRAN-LOG.
+           STOP RUN.
+      *
