@@ -0,0 +1,81 @@
+//Z95626A  JOB (ACCTG),'WEEKLY ACCT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* HAFTALIK HESAP/HAREKET ISLEME ZINCIRI.
+//* ODEV    (HESAP RAPORLARI)       ->
+//* DCALC   (TARIH FARKI HESABI)    ->
+//* WEEK3   (KUR BAZLI FIYATLAMA)   ->
+//* ACCTMNT (HESAP ANA DOSYASI BAKIMI) ->
+//* IDXMNT  (INDEKS ANA DOSYASI BAKIMI)
+//*
+//* HER ADIMIN DONUS KODU, KENDISINDEN SONRAKI ADIMIN COND=
+//* PARAMETRESIYLE DENETLENIR; BIR ADIM SIFIRDAN FARKLI BIR DONUS
+//* KODUYLA BITERSE ZINCIRDEKI SONRAKI ADIMLAR ATLANIR.
+//*
+//* ACCT.MASTER'I VSAM KSDS OLARAK TANIMLAYAN/YUKLEYEN TEK SEFERLIK
+//* KURULUM ADIMI BU ZINCIRDE DEGIL, Z95626.JCL(ACCTDEF) UYESINDEDIR;
+//* O UYE YALNIZCA DOSYA ILK KEZ OLUSTURULURKEN BIR DEFA CALISTIRILIR.
+//*
+//* SUSPFILE/OUTFILE/AUDITLOG/CKPT VE BAKIM GUNLUKLERI GIBI BIRIKEN
+//* DOSYALAR MOD,CATLG,CATLG ILE ACILIR KI GECE ISLEMI HER
+//* CALISTIRILDIGINDA (DOSYA ZATEN KATALOGLANMIS OLSA DA) YENIDEN
+//* TAHSIS BASARISIZ OLMASIN.
+//*
+//* BASARISIZ OLAN BIR ADIMDAN SONRA YENIDEN BASLATMAK ICIN, JOB
+//* KARTINA RESTART=stepname PARAMETRESI EKLENIR, ORNEGIN:
+//*   //Z95626A  JOB (ACCTG),'WEEKLY ACCT BATCH',CLASS=A,
+//*   //             MSGCLASS=X,RESTART=STEP2
+//* BU, STEP1'I ATLAYIP DOGRUDAN STEP2'DEN (DCALC) DEVAM EDER.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=ODEV
+//ACCTREC  DD  DSN=Z95626.ACCT.MASTER,DISP=SHR
+//PRTLINE  DD  SYSOUT=*
+//EXCPRINT DD  SYSOUT=*
+//SUSPFILE DD  DSN=Z95626.ACCT.SUSPFIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//PERSRPT  DD  SYSOUT=*
+//BUSNRPT  DD  SYSOUT=*
+//AUDITLOG DD  DSN=Z95626.BATCH.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP2    EXEC PGM=DCALC,PARM='0000000',COND=(0,NE,STEP1)
+//DATEREC  DD  DSN=Z95626.DCALC.DATEIN,DISP=SHR
+//PRTLINE  DD  SYSOUT=*
+//DATEERR  DD  SYSOUT=*
+//DCALCCKP DD  DSN=Z95626.DCALC.CKPT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDITLOG DD  DSN=Z95626.BATCH.AUDITLOG,
+//             DISP=MOD
+//*
+//STEP3    EXEC PGM=WEEK3,COND=((0,NE,STEP1),(0,NE,STEP2))
+//INPFILE  DD  DSN=Z95626.WEEK3.INPFILE,DISP=SHR
+//IDXFILE  DD  DSN=Z95626.WEEK3.IDXFILE,DISP=SHR
+//OUTFILE  DD  DSN=Z95626.WEEK3.OUTFILE,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SUSPFILE DD  DSN=Z95626.WEEK3.SUSPFIL,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CTLRPT   DD  SYSOUT=*
+//AUDITLOG DD  DSN=Z95626.BATCH.AUDITLOG,
+//             DISP=MOD
+//*
+//STEP4    EXEC PGM=ACCTMNT,COND=((0,NE,STEP1),(0,NE,STEP2),
+//             (0,NE,STEP3))
+//ACCTREC  DD  DSN=Z95626.ACCT.MASTER,DISP=SHR
+//ACCTTRAN DD  DSN=Z95626.ACCT.MNTTRAN,DISP=SHR
+//ACCTLOG  DD  DSN=Z95626.ACCT.MNTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//*
+//STEP5    EXEC PGM=IDXMNT,COND=((0,NE,STEP1),(0,NE,STEP2),
+//             (0,NE,STEP3))
+//IDXFILE  DD  DSN=Z95626.WEEK3.IDXFILE,DISP=SHR
+//IDXTRAN  DD  DSN=Z95626.IDX.MNTTRAN,DISP=SHR
+//IDXLOG   DD  DSN=Z95626.IDX.MNTLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//
