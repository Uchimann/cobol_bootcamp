@@ -0,0 +1,32 @@
+//Z95626D  JOB (ACCTG),'ACCT MASTER VSAM SETUP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Z95626.ACCT.MASTER'I ACCT-NO ANAHTARLI BIR VSAM KSDS OLARAK
+//* TANIMLAYIP, MEVCUT ARDISIL (QSAM) ACCT.MASTER KOPYASINDAN
+//* YUKLER. BU, ODEV'IN ACCT-REC SELECT'INI ORGANIZATION INDEXED
+//* YAPAN VE ACCTMNT/IDXMNT BAKIM PROGRAMLARINI GETIREN DEGISIKLIKLE
+//* BIRLIKTE, YALNIZCA BIR DEFA -- KUME HENUZ YOKSA -- CALISTIRILIR.
+//* ZATEN TANIMLIYSA STEP1 IDCAMS DONUS KODU 8/12 ILE BITER VE
+//* STEP2 (REPRO) COND= ILE ATLANIR; BU DURUMDA KUMEYI SILIP BASTAN
+//* TANIMLAMAK ICIN ONCE IDCAMS DELETE CALISTIRILMALIDIR.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(Z95626.ACCT.MASTER)         -
+         INDEXED                                    -
+         KEYS(8 0)                                  -
+         RECORDSIZE(170 170)                        -
+         TRACKS(10 10))                              -
+         DATA (NAME(Z95626.ACCT.MASTER.DATA))       -
+         INDEX (NAME(Z95626.ACCT.MASTER.INDEX))
+/*
+//*
+//STEP2    EXEC PGM=IDCAMS,COND=(0,NE,STEP1)
+//SYSPRINT DD  SYSOUT=*
+//INPUT    DD  DSN=Z95626.ACCT.MASTER.SEQ,DISP=SHR
+//OUTPUT   DD  DSN=Z95626.ACCT.MASTER,DISP=SHR
+//SYSIN    DD  *
+  REPRO INFILE(INPUT) OUTFILE(OUTPUT)
+/*
+//
