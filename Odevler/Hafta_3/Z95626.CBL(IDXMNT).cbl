@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    IDXMNT.
+       AUTHOR.        Otto B. Fun.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *Bu program, IDX-FILE (musteri indeks) ana dosyasina ekleme/
+      *degisiklik/silme islemlerini uygulayan bakim programidir.
+      *IDX-KEY (IDX-ID/IDX-DVZ) anahtarina gore islem dosyasindaki
+      *her kayit ana dosyaya karsi uygulanir ve sonuc bir islem
+      *gunlugune yazdirilir.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *Indeks ana dosyasi, IDX-KEY anahtarina gore rasgele erisimli
+      *olarak aciliyor ki ekleme/degisiklik/silme islemleri yapilabilsin.
+           SELECT IDX-MSTR   ASSIGN TO IDXFILE
+                             ORGANIZATION INDEXED
+                             ACCESS DYNAMIC
+                             RECORD KEY IS IDX-KEY
+                             STATUS ST-IDX-MSTR.
+           SELECT TRAN-FILE  ASSIGN TO IDXTRAN
+                             STATUS ST-TRAN-FILE.
+           SELECT TRAN-LOG   ASSIGN TO IDXLOG
+                             STATUS ST-TRAN-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+      *Indeks ana dosyasinin yapisi, WEEK3 programindaki IDX-REC ile
+      *aynidir.
+       FD  IDX-MSTR.
+       01  IDX-REC.
+           03 IDX-KEY.
+             05 IDX-ID          PIC S9(5) COMP-3.
+             05 IDX-DVZ         PIC S9(3) COMP.
+           03 IDX-NAME          PIC X(15).
+           03 IDX-SRNAME        PIC X(15).
+           03 IDX-DATE          PIC S9(7) COMP-3.
+           03 IDX-BALANCE       PIC S9(15) COMP-3.
+      *Islem dosyasindaki her kayit, IDX-KEY'e uygulanacak bir
+      *ekleme(A)/degisiklik(C)/silme(D) talebini tasir.
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           05  TRAN-CODE          PIC X(1).
+               88  TRAN-ADD              VALUE 'A'.
+               88  TRAN-CHANGE            VALUE 'C'.
+               88  TRAN-DELETE           VALUE 'D'.
+           05  TRAN-ID            PIC S9(5) COMP-3.
+           05  TRAN-DVZ           PIC S9(3) COMP.
+           05  TRAN-NAME          PIC X(15).
+           05  TRAN-SRNAME        PIC X(15).
+           05  TRAN-DATE          PIC S9(7) COMP-3.
+           05  TRAN-BALANCE       PIC S9(15) COMP-3.
+      *Uygulanan her islemin sonucu, bu satir yapisinda gunluge yazilir.
+       FD  TRAN-LOG RECORDING MODE F.
+       01  LOG-REC.
+           05  LOG-DATE-O         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-CODE-O         PIC X(8).
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-ID-O           PIC Z(4)9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-DVZ-O          PIC ZZ9.
+           05  FILLER             PIC X(2)  VALUE SPACES.
+           05  LOG-STATUS-O       PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 WS-WORK-AREA.
+         05 ST-IDX-MSTR        PIC 9(2).
+            88 IDX-MSTR-SUCCES              VALUE 00 97.
+            88 IDX-MSTR-NOTFOUND            VALUE 23.
+            88 IDX-MSTR-DUPLICATE           VALUE 22.
+         05 ST-TRAN-FILE       PIC 9(2).
+            88 TRAN-FILE-EOF                VALUE 10.
+         05 ST-TRAN-LOG        PIC 9(2).
+       01 WS-RUN-DATE.
+         05 WS-RUN-YY          PIC 9(2).
+         05 WS-RUN-MM          PIC 9(2).
+         05 WS-RUN-DD          PIC 9(2).
+       01 WS-RUN-DATE-O        PIC X(8).
+       01 WS-LOG-CODE          PIC X(8).
+       01 WS-LOG-STATUS        PIC X(30).
+       01 WS-COUNTERS.
+         05 WS-ADD-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-CHG-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-DEL-COUNT       PIC 9(7) VALUE ZERO.
+         05 WS-REJ-COUNT       PIC 9(7) VALUE ZERO.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           READ TRAN-FILE
+           PERFORM H200-PROCESS-TRANSACTION UNTIL TRAN-FILE-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+      *Dosyalarimizi aciyoruz ve calistirma tarihini hazirliyoruz.
+       H100-OPEN-FILES.
+           OPEN I-O    IDX-MSTR.
+           OPEN INPUT  TRAN-FILE.
+           OPEN OUTPUT TRAN-LOG.
+           IF NOT IDX-MSTR-SUCCES
+               DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX-MSTR
+               MOVE ST-IDX-MSTR TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-TRAN-FILE NOT = 0) AND (ST-TRAN-FILE NOT = 97)
+               DISPLAY 'UNABLE TO OPEN IDXTRAN: ' ST-TRAN-FILE
+               MOVE ST-TRAN-FILE TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-TRAN-LOG NOT = 0) AND (ST-TRAN-LOG NOT = 97)
+               DISPLAY 'UNABLE TO OPEN IDXLOG: ' ST-TRAN-LOG
+               MOVE ST-TRAN-LOG TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           MOVE WS-RUN-MM TO WS-RUN-DATE-O(1:2).
+           MOVE '/'       TO WS-RUN-DATE-O(3:1).
+           MOVE WS-RUN-DD TO WS-RUN-DATE-O(4:2).
+           MOVE '/'       TO WS-RUN-DATE-O(6:1).
+           MOVE WS-RUN-YY TO WS-RUN-DATE-O(7:2).
+       H100-END. EXIT.
+      *Islem kodunun degerine gore ekleme/degisiklik/silme paragrafini
+      *calistirip bir sonraki islem kaydini okuyoruz.
+       H200-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                   PERFORM H210-ADD-INDEX
+               WHEN TRAN-CHANGE
+                   PERFORM H220-CHANGE-INDEX
+               WHEN TRAN-DELETE
+                   PERFORM H230-DELETE-INDEX
+               WHEN OTHER
+                   PERFORM H240-REJECT-TRANSACTION
+           END-EVALUATE
+           READ TRAN-FILE.
+       H200-END. EXIT.
+      *Yeni bir indeks kaydi ekliyoruz; anahtar zaten varsa islemi
+      *reddedip gunluge yaziyoruz.
+       H210-ADD-INDEX.
+           MOVE TRAN-ID      TO IDX-ID.
+           MOVE TRAN-DVZ     TO IDX-DVZ.
+           MOVE TRAN-NAME    TO IDX-NAME.
+           MOVE TRAN-SRNAME  TO IDX-SRNAME.
+           MOVE TRAN-DATE    TO IDX-DATE.
+           MOVE TRAN-BALANCE TO IDX-BALANCE.
+           WRITE IDX-REC.
+           IF IDX-MSTR-SUCCES
+               ADD 1 TO WS-ADD-COUNT
+               MOVE 'ADD'         TO WS-LOG-CODE
+               MOVE 'INDEX ADDED' TO WS-LOG-STATUS
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'ADD'         TO WS-LOG-CODE
+               IF IDX-MSTR-DUPLICATE
+                   MOVE 'REJECTED - DUPLICATE IDX KEY' TO WS-LOG-STATUS
+               ELSE
+                   STRING 'REJECTED - WRITE STATUS ' ST-IDX-MSTR
+                       DELIMITED BY SIZE INTO WS-LOG-STATUS
+               END-IF
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H210-END. EXIT.
+      *Var olan bir indeks kaydini degistiriyoruz; anahtar bulunamazsa
+      *islemi reddediyoruz.
+       H220-CHANGE-INDEX.
+           MOVE TRAN-ID  TO IDX-ID.
+           MOVE TRAN-DVZ TO IDX-DVZ.
+           READ IDX-MSTR KEY IS IDX-KEY
+               INVALID KEY CONTINUE
+           END-READ.
+           IF IDX-MSTR-SUCCES
+               MOVE TRAN-NAME    TO IDX-NAME
+               MOVE TRAN-SRNAME  TO IDX-SRNAME
+               MOVE TRAN-DATE    TO IDX-DATE
+               MOVE TRAN-BALANCE TO IDX-BALANCE
+               REWRITE IDX-REC
+               IF IDX-MSTR-SUCCES
+                   ADD 1 TO WS-CHG-COUNT
+                   MOVE 'CHANGE'       TO WS-LOG-CODE
+                   MOVE 'INDEX CHANGED' TO WS-LOG-STATUS
+               ELSE
+                   ADD 1 TO WS-REJ-COUNT
+                   MOVE 'CHANGE'       TO WS-LOG-CODE
+                   MOVE 'REJECTED - REWRITE FAILED' TO WS-LOG-STATUS
+               END-IF
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'CHANGE'       TO WS-LOG-CODE
+               MOVE 'REJECTED - IDX KEY NOT FOUND' TO WS-LOG-STATUS
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H220-END. EXIT.
+      *Var olan bir indeks kaydini siliyoruz; anahtar bulunamazsa
+      *islemi reddediyoruz.
+       H230-DELETE-INDEX.
+           MOVE TRAN-ID  TO IDX-ID.
+           MOVE TRAN-DVZ TO IDX-DVZ.
+           DELETE IDX-MSTR RECORD
+               INVALID KEY CONTINUE
+           END-DELETE.
+           IF IDX-MSTR-SUCCES
+               ADD 1 TO WS-DEL-COUNT
+               MOVE 'DELETE'       TO WS-LOG-CODE
+               MOVE 'INDEX DELETED' TO WS-LOG-STATUS
+           ELSE
+               ADD 1 TO WS-REJ-COUNT
+               MOVE 'DELETE'       TO WS-LOG-CODE
+               MOVE 'REJECTED - IDX KEY NOT FOUND' TO WS-LOG-STATUS
+           END-IF.
+           PERFORM H250-LOG-TRANSACTION.
+       H230-END. EXIT.
+      *Taninmayan bir islem kodu geldiginde kaydi reddediyoruz.
+       H240-REJECT-TRANSACTION.
+           ADD 1 TO WS-REJ-COUNT.
+           MOVE 'UNKNOWN'    TO WS-LOG-CODE.
+           MOVE 'REJECTED - INVALID TRAN CODE' TO WS-LOG-STATUS.
+           PERFORM H250-LOG-TRANSACTION.
+       H240-END. EXIT.
+      *Her islemin sonucunu, islem gunlugune bir satir olarak yaziyoruz.
+       H250-LOG-TRANSACTION.
+           MOVE WS-RUN-DATE-O  TO LOG-DATE-O.
+           MOVE WS-LOG-CODE    TO LOG-CODE-O.
+           MOVE TRAN-ID        TO LOG-ID-O.
+           MOVE TRAN-DVZ       TO LOG-DVZ-O.
+           MOVE WS-LOG-STATUS  TO LOG-STATUS-O.
+           WRITE LOG-REC.
+       H250-END. EXIT.
+      *Calistirma ozetini (ekleme/degisiklik/silme/red sayilari)
+      *islem gunlugunun sonuna yaziyoruz.
+       H900-WRITE-SUMMARY.
+           MOVE SPACES TO LOG-REC.
+           MOVE WS-RUN-DATE-O TO LOG-DATE-O.
+           MOVE 'SUMMARY' TO LOG-CODE-O.
+           STRING 'ADD=' WS-ADD-COUNT ' CHG=' WS-CHG-COUNT
+               ' DEL=' WS-DEL-COUNT ' REJ=' WS-REJ-COUNT
+               DELIMITED BY SIZE INTO LOG-STATUS-O.
+           WRITE LOG-REC.
+       H900-END. EXIT.
+      *Dosyalarimizi kapatip programi sonlandiriyoruz.
+       H999-PROGRAM-EXIT.
+           IF (ST-TRAN-LOG = 0) OR (ST-TRAN-LOG = 97)
+               PERFORM H900-WRITE-SUMMARY
+           END-IF.
+           CLOSE IDX-MSTR.
+           CLOSE TRAN-FILE.
+           CLOSE TRAN-LOG.
+           STOP RUN.
+      *
