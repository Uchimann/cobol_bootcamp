@@ -12,6 +12,15 @@
                              STATUS ST-INP-FILE.
            SELECT OUT-FILE   ASSIGN TO OUTFILE
                              STATUS ST-OUT-FILE.
+           SELECT SUSP-FILE  ASSIGN TO SUSPFILE
+                             STATUS ST-SUSP-FILE.
+      *Parti kontrol toplamlarinin (okunan/yazilan/reddedilen ve para
+      *birimi ara toplamlari) yazildigi rapor dosyasi.
+           SELECT CTL-FILE   ASSIGN TO CTLRPT
+                             STATUS ST-CTL-FILE.
+      *Tum batch programlarinin paylastigi calistirma izleme gunlugu.
+           SELECT AUDIT-LOG  ASSIGN TO AUDITLOG
+                             STATUS ST-AUDIT-LOG.
        DATA DIVISION.
        FILE SECTION.
        FD  OUT-FILE RECORDING MODE F.
@@ -29,6 +38,37 @@
          01  INP-REC.
            03 INP-ID            PIC X(5).
            03 INP-DVZ           PIC X(3).
+      *GECERSIZ ANAHTARLA KARSILASILAN KAYITLARI, TEKRAR ISLENEBILMESI
+      *ICIN DENENEN ID/DVZ VE ZAMAN DAMGASIYLA BU DOSYAYA YAZIYORUZ.
+       FD  SUSP-FILE RECORDING MODE F.
+         01  SUSP-REC.
+           03 SUSP-ID            PIC X(5).
+           03 SUSP-SPACE-1       PIC X(2).
+           03 SUSP-DVZ           PIC X(3).
+           03 SUSP-SPACE-2       PIC X(2).
+           03 SUSP-TIMESTAMP     PIC X(14).
+           03 SUSP-SPACE-3       PIC X(2).
+           03 SUSP-REASON        PIC X(30).
+      *Parti kontrol toplamlarini tasiyan rapor dosyasi; asagidaki
+      *CTL-DETAIL-LINE/CTL-CURR-LINE yapilari WRITE ... FROM ile bu
+      *kaydin uzerine yaziliyor.
+       FD  CTL-FILE RECORDING MODE F.
+         01  CTL-REC               PIC X(80).
+      *Bu programin calistirmasini ozetleyen, paylasilan izleme
+      *gunlugune yazilan satir.
+       FD  AUDIT-LOG RECORDING MODE F.
+         01  AUD-REC.
+           03 AUD-PROGRAM-O      PIC X(8).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-DATE-O         PIC X(8).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-TIME-O         PIC X(6).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-IN-COUNT-O     PIC Z(6)9.
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-OUT-COUNT-O    PIC Z(6)9.
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-RETCODE-O      PIC Z(3)9.
        FD  IDX-FILE.
          01  IDX-REC.
            03 IDX-KEY.
@@ -49,10 +89,68 @@
               88 OUT-SUCCES                     VALUE 00 97.
            03 ST-IDX-FILE       PIC 9(2).
               88 IDX-SUCCES                     VALUE 00 97.
+           03 ST-SUSP-FILE      PIC 9(2).
+              88 SUSP-SUCCES                    VALUE 00 97.
+           03 ST-CTL-FILE       PIC 9(2).
+              88 CTL-SUCCES                     VALUE 00 97.
+           03 ST-AUDIT-LOG      PIC 9(2).
+              88 AUDIT-SUCCES                   VALUE 00 97.
+         01 WS-CURRENT-DATE.
+           05 WS-CURR-DATE8     PIC 9(8).
+           05 WS-CURR-TIME6     PIC 9(6).
+      *Izleme gunlugune yazilacak zaman damgasi icin kullanilan alanlar.
+         01 WS-RUN-DATE.
+           05 WS-RUN-YY          PIC 9(2).
+           05 WS-RUN-MM          PIC 9(2).
+           05 WS-RUN-DD          PIC 9(2).
+         01 WS-RUN-DATE-O        PIC X(8).
+         01 WS-RUN-TIME          PIC 9(6) VALUE ZERO.
+      *PARTI KONTROL TOPLAMLARI: OKUNAN, YAZILAN VE REDDEDILEN KAYIT
+      *SAYILARI H999-PROGRAM-EXIT'TE RAPORLANIYOR.
+         01 WS-CONTROL-TOTALS.
+           05 WS-READ-COUNT     PIC 9(7) VALUE ZERO.
+           05 WS-WRITE-COUNT    PIC 9(7) VALUE ZERO.
+           05 WS-REJECT-COUNT   PIC 9(7) VALUE ZERO.
+      *CURR-TOTALS TABLOSU DOLUP YENI BIR PARA BIRIMINE YER
+      *KALMADIGINDA REDDEDILEN SATIR SAYISI.
+           05 WS-CURR-OVFL-COUNT PIC 9(7) VALUE ZERO.
+      *PARA BIRIMI BASINA REC-BALANCE-O ARA TOPLAMLARI.
+         01 CURR-TOTAL-COUNT    PIC 9(2) VALUE ZERO.
+         01 CURR-TOTALS.
+           05 CURR-ENTRY OCCURS 20 TIMES INDEXED BY CURR-IDX.
+              10 CURR-CODE         PIC 9(3)             VALUE ZERO.
+              10 CURR-SUM          PIC S9(17)V99 COMP-3 VALUE ZERO.
+         01 WS-CURR-FOUND-SW    PIC X VALUE 'N'.
+           88 CURR-FOUND              VALUE 'Y'.
+      *H999-PROGRAM-EXIT'TE CTL-FILE'A YAZILAN KONTROL TOPLAMI
+      *SATIRLARI.
+         01 CTL-DETAIL-LINE.
+           05 CTL-LABEL          PIC X(17).
+           05 FILLER             PIC X(1)  VALUE SPACE.
+           05 CTL-VALUE          PIC Z(6)9.
+         01 CTL-CURR-LINE.
+           05 FILLER             PIC X(9)  VALUE 'CURRENCY '.
+           05 CTL-CURR-CODE-O    PIC 999.
+           05 FILLER             PIC X(11) VALUE ' SUBTOTAL: '.
+           05 CTL-CURR-SUM-O     PIC -(16)9.99.
          01 DATECALC.
            05 REC-DATE-INT      PIC 9(08).
            05 REC-NDATE-INT     PIC 9(08).
            05 REC-LDAY          PIC 9(08).
+      *Para birimi (IDX-DVZ) ve tarih araligina gore fiyat ayarlama
+      *tutarini tasiyan tablo. Her satir, o para birimi icin
+      *RATE-UNTIL-DATE'den once baslayan hesaplara uygulanacak
+      *tutari belirtir (orijinal USD basamaklarinin aynisi, artik
+      *EUR ve GBP icin de tanimli).
+         01 RATE-TABLE.
+           05 RATE-ENTRY OCCURS 20 TIMES INDEXED BY RATE-IDX.
+              10 RATE-CURR         PIC 9(3)         VALUE ZERO.
+              10 RATE-UNTIL-DATE   PIC 9(8)         VALUE ZERO.
+              10 RATE-ADJ          PIC S9(5)V99 COMP-3 VALUE ZERO.
+         01 WS-RATE-COUNT        PIC 9(2) VALUE 19.
+         01 WS-RATE-ADJ          PIC S9(5)V99 COMP-3 VALUE ZERO.
+         01 WS-RATE-FOUND-SW     PIC X VALUE 'N'.
+           88 RATE-FOUND               VALUE 'Y'.
 
        PROCEDURE DIVISION.
       *ONCE H100-OPEN-FILES PARAGRAFI ILE DOSYALARIMIZI ACIYORUZ
@@ -60,43 +158,144 @@
       *H999-PROGRAM-EXIT PARAGRAFI ILE DOSYALARIMIZI KAPATIYORUZ.
        0000-MAIN.
            PERFORM H100-OPEN-FILES
+           PERFORM H050-LOAD-RATE-TABLE
            READ INP-FILE
            PERFORM H200-PROCCES UNTIL INP-FILE-EOF
            PERFORM H999-PROGRAM-EXIT.
        0000-END. EXIT.
+      *FIYAT AYARLAMA TABLOSUNU BELLEGE YUKLUYORUZ. USD (840) ICIN
+      *ESKI MERDIVENLE AYNI BASAMAKLAR, EUR (978) VE GBP (826) ICIN
+      *DE AYNI MANTIKLA TANIMLANMIS BASAMAKLAR KULLANILIYOR.
+       H050-LOAD-RATE-TABLE.
+           MOVE 840 TO RATE-CURR(1)
+           MOVE 19600101 TO RATE-UNTIL-DATE(1)
+           MOVE 3000 TO RATE-ADJ(1)
+           MOVE 840 TO RATE-CURR(2)
+           MOVE 19650101 TO RATE-UNTIL-DATE(2)
+           MOVE 2750 TO RATE-ADJ(2)
+           MOVE 840 TO RATE-CURR(3)
+           MOVE 19700101 TO RATE-UNTIL-DATE(3)
+           MOVE 2500 TO RATE-ADJ(3)
+           MOVE 840 TO RATE-CURR(4)
+           MOVE 19750101 TO RATE-UNTIL-DATE(4)
+           MOVE 2250 TO RATE-ADJ(4)
+           MOVE 840 TO RATE-CURR(5)
+           MOVE 19800101 TO RATE-UNTIL-DATE(5)
+           MOVE 2000 TO RATE-ADJ(5)
+           MOVE 840 TO RATE-CURR(6)
+           MOVE 19850101 TO RATE-UNTIL-DATE(6)
+           MOVE 1750 TO RATE-ADJ(6)
+           MOVE 840 TO RATE-CURR(7)
+           MOVE 19900101 TO RATE-UNTIL-DATE(7)
+           MOVE 1500 TO RATE-ADJ(7)
+           MOVE 840 TO RATE-CURR(8)
+           MOVE 19950101 TO RATE-UNTIL-DATE(8)
+           MOVE 1250 TO RATE-ADJ(8)
+           MOVE 840 TO RATE-CURR(9)
+           MOVE 20230101 TO RATE-UNTIL-DATE(9)
+           MOVE 250 TO RATE-ADJ(9)
+           MOVE 978 TO RATE-CURR(10)
+           MOVE 19700101 TO RATE-UNTIL-DATE(10)
+           MOVE 1500 TO RATE-ADJ(10)
+           MOVE 978 TO RATE-CURR(11)
+           MOVE 19850101 TO RATE-UNTIL-DATE(11)
+           MOVE 1000 TO RATE-ADJ(11)
+           MOVE 978 TO RATE-CURR(12)
+           MOVE 19950101 TO RATE-UNTIL-DATE(12)
+           MOVE 750 TO RATE-ADJ(12)
+           MOVE 978 TO RATE-CURR(13)
+           MOVE 20100101 TO RATE-UNTIL-DATE(13)
+           MOVE 500 TO RATE-ADJ(13)
+           MOVE 978 TO RATE-CURR(14)
+           MOVE 20230101 TO RATE-UNTIL-DATE(14)
+           MOVE 200 TO RATE-ADJ(14)
+           MOVE 826 TO RATE-CURR(15)
+           MOVE 19700101 TO RATE-UNTIL-DATE(15)
+           MOVE 1800 TO RATE-ADJ(15)
+           MOVE 826 TO RATE-CURR(16)
+           MOVE 19850101 TO RATE-UNTIL-DATE(16)
+           MOVE 1200 TO RATE-ADJ(16)
+           MOVE 826 TO RATE-CURR(17)
+           MOVE 19950101 TO RATE-UNTIL-DATE(17)
+           MOVE 800 TO RATE-ADJ(17)
+           MOVE 826 TO RATE-CURR(18)
+           MOVE 20100101 TO RATE-UNTIL-DATE(18)
+           MOVE 400 TO RATE-ADJ(18)
+           MOVE 826 TO RATE-CURR(19)
+           MOVE 20230101 TO RATE-UNTIL-DATE(19)
+           MOVE 150 TO RATE-ADJ(19).
+       H050-END. EXIT.
       *DOSYALARI OKUYORUZ VE HATA ALMA DURUMUNDA HATA MESAJI YAZDIRIYORUZ ARDINDAN H999-PROGRAM-EXIT ILE
       *DOSYALARIMIZI KAPATIYORUZ.
        H100-OPEN-FILES.
            OPEN INPUT  INP-FILE.
            OPEN OUTPUT OUT-FILE.
            OPEN INPUT IDX-FILE.
-           IF (ST-INP-FILE NOT = 0) AND (ST-INP-FILE NOT = 97)
+           OPEN OUTPUT SUSP-FILE.
+           OPEN OUTPUT CTL-FILE.
+           OPEN EXTEND AUDIT-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-MM TO WS-RUN-DATE-O(1:2).
+           MOVE '/'       TO WS-RUN-DATE-O(3:1).
+           MOVE WS-RUN-DD TO WS-RUN-DATE-O(4:2).
+           MOVE '/'       TO WS-RUN-DATE-O(6:1).
+           MOVE WS-RUN-YY TO WS-RUN-DATE-O(7:2).
+           IF NOT INP-SUCCES
            DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-INP-FILE
            MOVE ST-INP-FILE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           IF (ST-OUT-FILE NOT = 0) AND (ST-OUT-FILE NOT = 97)
+           IF NOT OUT-SUCCES
            DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-OUT-FILE
            MOVE ST-OUT-FILE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           IF (ST-IDX-FILE NOT = 0) AND (ST-IDX-FILE NOT = 97)
+           IF NOT IDX-SUCCES
            DISPLAY 'UNABLE TO OPEN IDXFILE: ' ST-IDX-FILE
            MOVE ST-IDX-FILE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF NOT SUSP-SUCCES
+           DISPLAY 'UNABLE TO OPEN SUSPFILE: ' ST-SUSP-FILE
+           MOVE ST-SUSP-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT CTL-SUCCES
+           DISPLAY 'UNABLE TO OPEN CTLRPT: ' ST-CTL-FILE
+           MOVE ST-CTL-FILE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF NOT AUDIT-SUCCES
+           DISPLAY 'UNABLE TO OPEN AUDITLOG: ' ST-AUDIT-LOG
+           MOVE ST-AUDIT-LOG TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
        H100-END. EXIT.
       *ID VE DVZ DEGISKENLERIMIZI INTEGER'A DONUSTURUP GIRIS DOSYASINDAN KAYITLARIMIZI OKUYORUZ.
        H200-PROCCES.
+           ADD 1 TO WS-READ-COUNT
            COMPUTE IDX-ID = FUNCTION NUMVAL(INP-ID)
            COMPUTE IDX-DVZ = FUNCTION NUMVAL(INP-DVZ)
            READ IDX-FILE KEY IS IDX-KEY
            INVALID KEY PERFORM H210-INVALID-MESSAGE
            NOT INVALID KEY PERFORM H220-VALID-MESSAGE.
        H200-END. EXIT.
-      *GECERSIZ ANAHTAR GIRILDIGINI DISPLAY ILE EKRANA BASTIRIYORUZ
+      *GECERSIZ ANAHTAR GIRILDIGINI DISPLAY ILE EKRANA BASTIRIYORUZ VE
+      *DENENEN ID/DVZ'Yİ ZAMAN DAMGASIYLA SUSPFILE'A YAZIYORUZ.
        H210-INVALID-MESSAGE.
            DISPLAY 'INVALID KEY, PLEASE CHECK IT : ' IDX-KEY.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURR-DATE8
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURR-TIME6
+           MOVE INP-ID TO SUSP-ID
+           MOVE INP-DVZ TO SUSP-DVZ
+           MOVE WS-CURRENT-DATE TO SUSP-TIMESTAMP
+           MOVE '..' TO SUSP-SPACE-1
+           MOVE '..' TO SUSP-SPACE-2
+           MOVE '..' TO SUSP-SPACE-3
+           MOVE 'INVALID IDX-KEY - NOT ON FILE' TO SUSP-REASON
+           WRITE SUSP-REC
+           ADD 1 TO WS-REJECT-COUNT
            READ INP-FILE.
        H210-END. EXIT.
       *GECERLI BIR ANAHTARLA KARSILASTIGIMIZDA KAYIT ALANLARINI ILGILI CIKTI ALANLARINA TASIYORUZ VE CIKTI DOSYAMIZA KAYDI YAZIYORUZ
@@ -111,39 +310,132 @@
            MOVE IDX-BALANCE TO REC-BALANCE-O
            MOVE ".." TO REC-SPACE-1 
            MOVE ".." TO REC-SPACE-2 
-           MOVE ".." TO REC-SPACE-3 
-           IF REC-DVZ-O = 840
+           MOVE ".." TO REC-SPACE-3
            PERFORM H230-PRICE
-           END-IF 
            WRITE OUT-REC
+           ADD 1 TO WS-WRITE-COUNT
+           PERFORM H240-ACCUM-CURRENCY-TOTAL
            READ INP-FILE.
        H220-END. EXIT.
-      *BU PARAGRAFTA BELIRLI BIR TARIHE GORE HESAPLAMA YAPIYORUZ VE KAYIT BAKIYEMIZE EKLEME YAPIYORUZ
+      *PARA BIRIMI VE TARIH ARALIGINA GORE RATE-TABLE'DAN AYARLAMA
+      *TUTARINI BULUP KAYIT BAKIYEMIZE EKLEME YAPIYORUZ. TABLODA
+      *ESLESME BULUNAMAZSA (BASKA BIR PARA BIRIMI) AYARLAMA YAPILMAZ.
        H230-PRICE.
-           IF REC-DATE-O < 19600101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 3000
-           ELSE IF REC-DATE-O < 19650101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 2750
-           ELSE IF REC-DATE-O < 19700101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 2500
-           ELSE IF REC-DATE-O < 19750101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 2250
-           ELSE IF REC-DATE-O < 19800101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 2000
-           ELSE IF REC-DATE-O < 19850101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 1750
-           ELSE IF REC-DATE-O < 19900101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 1500
-           ELSE IF REC-DATE-O < 19950101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 1250
-           ELSE IF REC-DATE-O < 20230101
-           COMPUTE REC-BALANCE-O  = REC-BALANCE-O  + 250
-           END-IF.
+           MOVE ZERO TO WS-RATE-ADJ
+           MOVE 'N' TO WS-RATE-FOUND-SW
+           PERFORM H235-LOOKUP-RATE
+              VARYING RATE-IDX FROM 1 BY 1
+              UNTIL RATE-IDX > WS-RATE-COUNT
+           COMPUTE REC-BALANCE-O = REC-BALANCE-O + WS-RATE-ADJ.
        H230-END. EXIT.
-      *DOSYALARIMIZI KAPATIP PROGRAMI SONLANDIRIYORUZ
+      *RATE-TABLE UZERINDE TEK BIR SATIRI KONTROL EDIP, PARA BIRIMI
+      *VE TARIH UYUYORSA (VE HENUZ BIR ESLESME BULUNMADIYSA) AYARLAMA
+      *TUTARINI WS-RATE-ADJ'A TASIYORUZ.
+       H235-LOOKUP-RATE.
+           IF NOT RATE-FOUND
+             IF RATE-CURR(RATE-IDX) = REC-DVZ-O
+               AND REC-DATE-O < RATE-UNTIL-DATE(RATE-IDX)
+               MOVE RATE-ADJ(RATE-IDX) TO WS-RATE-ADJ
+               MOVE 'Y' TO WS-RATE-FOUND-SW
+             END-IF
+           END-IF.
+       H235-END. EXIT.
+      *REC-DVZ-O ICIN CURR-TOTALS TABLOSUNDA MEVCUT SATIRI BULUP
+      *REC-BALANCE-O'YU EKLIYORUZ; YOKSA TABLOYA YENI BIR SATIR
+      *OLARAK EKLIYORUZ. TABLO (20 PARA BIRIMI) DOLUYSA YENI BIR PARA
+      *BIRIMI ICIN YER ACMIYORUZ, BUNUN YERINE TASMA SAYACINI
+      *ARTTIRIYORUZ.
+       H240-ACCUM-CURRENCY-TOTAL.
+           MOVE 'N' TO WS-CURR-FOUND-SW
+           PERFORM H245-FIND-CURRENCY-ROW
+              VARYING CURR-IDX FROM 1 BY 1
+              UNTIL CURR-IDX > CURR-TOTAL-COUNT
+           IF NOT CURR-FOUND
+             IF CURR-TOTAL-COUNT < 20
+               ADD 1 TO CURR-TOTAL-COUNT
+               MOVE REC-DVZ-O TO CURR-CODE(CURR-TOTAL-COUNT)
+               ADD REC-BALANCE-O TO CURR-SUM(CURR-TOTAL-COUNT)
+             ELSE
+               ADD 1 TO WS-CURR-OVFL-COUNT
+             END-IF
+           END-IF.
+       H240-END. EXIT.
+      *CURR-TOTALS UZERINDE TEK BIR SATIRI KONTROL EDIP, PARA BIRIMI
+      *UYUYORSA BAKIYEYI EKLEYIP ESLESME BULUNDUGUNU ISARETLIYORUZ.
+       H245-FIND-CURRENCY-ROW.
+           IF NOT CURR-FOUND
+             IF CURR-CODE(CURR-IDX) = REC-DVZ-O
+               ADD REC-BALANCE-O TO CURR-SUM(CURR-IDX)
+               MOVE 'Y' TO WS-CURR-FOUND-SW
+             END-IF
+           END-IF.
+       H245-END. EXIT.
+      *BU CALISTIRMANIN OZETINI (PROGRAM ADI, ZAMAN DAMGASI, OKUNAN/
+      *YAZILAN KAYIT SAYISI, DONUS KODU) PAYLASILAN IZLEME GUNLUGUNE
+      *YAZDIRIYORUZ.
+       H249-WRITE-AUDIT-RECORD.
+           MOVE 'WEEK3'          TO AUD-PROGRAM-O
+           MOVE WS-RUN-DATE-O    TO AUD-DATE-O
+           MOVE WS-RUN-TIME      TO AUD-TIME-O
+           MOVE WS-READ-COUNT    TO AUD-IN-COUNT-O
+           MOVE WS-WRITE-COUNT   TO AUD-OUT-COUNT-O
+           MOVE RETURN-CODE      TO AUD-RETCODE-O
+           WRITE AUD-REC.
+       H249-END. EXIT.
+      *PARTI KONTROL TOPLAMLARINI CTLRPT'YE YAZIYORUZ (OKUNAN/YAZILAN/
+      *REDDEDILEN VE TASMA SAYILARI).
+       H246-WRITE-CONTROL-TOTALS.
+           MOVE 'RECORDS READ    :' TO CTL-LABEL
+           MOVE WS-READ-COUNT      TO CTL-VALUE
+           WRITE CTL-REC FROM CTL-DETAIL-LINE
+           MOVE 'RECORDS WRITTEN :' TO CTL-LABEL
+           MOVE WS-WRITE-COUNT     TO CTL-VALUE
+           WRITE CTL-REC FROM CTL-DETAIL-LINE
+           MOVE 'RECORDS REJECTED:' TO CTL-LABEL
+           MOVE WS-REJECT-COUNT    TO CTL-VALUE
+           WRITE CTL-REC FROM CTL-DETAIL-LINE
+           MOVE 'CURRENCY OVRFLOW:' TO CTL-LABEL
+           MOVE WS-CURR-OVFL-COUNT TO CTL-VALUE
+           WRITE CTL-REC FROM CTL-DETAIL-LINE.
+       H246-END. EXIT.
+      *PARA BIRIMI BASINA ARA TOPLAMLARDAN BIR SATIRI CTLRPT'YE
+      *YAZIYORUZ.
+       H247-WRITE-CURRENCY-TOTAL.
+           MOVE CURR-CODE(CURR-IDX) TO CTL-CURR-CODE-O
+           MOVE CURR-SUM(CURR-IDX)  TO CTL-CURR-SUM-O
+           WRITE CTL-REC FROM CTL-CURR-LINE.
+       H247-END. EXIT.
+      *PARTI KONTROL TOPLAMLARINI VE PARA BIRIMI ARA TOPLAMLARINI
+      *EKRANA BASIYORUZ VE CTLRPT'YE YAZIYORUZ, DOSYALARIMIZI KAPATIP
+      *PROGRAMI SONLANDIRIYORUZ.
        H999-PROGRAM-EXIT.
+           DISPLAY 'RECORDS READ    : ' WS-READ-COUNT
+           DISPLAY 'RECORDS WRITTEN : ' WS-WRITE-COUNT
+           DISPLAY 'RECORDS REJECTED: ' WS-REJECT-COUNT
+           DISPLAY 'CURRENCY OVRFLOW: ' WS-CURR-OVFL-COUNT
+           PERFORM H248-DISPLAY-CURRENCY-TOTAL
+              VARYING CURR-IDX FROM 1 BY 1
+              UNTIL CURR-IDX > CURR-TOTAL-COUNT
+           IF CTL-SUCCES
+               PERFORM H246-WRITE-CONTROL-TOTALS
+               PERFORM H247-WRITE-CURRENCY-TOTAL
+                  VARYING CURR-IDX FROM 1 BY 1
+                  UNTIL CURR-IDX > CURR-TOTAL-COUNT
+           END-IF
+           IF AUDIT-SUCCES
+               PERFORM H249-WRITE-AUDIT-RECORD
+           END-IF
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
            CLOSE IDX-FILE.
+           CLOSE SUSP-FILE.
+           CLOSE CTL-FILE.
+           CLOSE AUDIT-LOG.
            STOP RUN.
+       H999-END. EXIT.
+      *PARA BIRIMI BASINA ARA TOPLAMLARDAN BIR SATIRI EKRANA BASIYORUZ.
+       H248-DISPLAY-CURRENCY-TOTAL.
+           DISPLAY 'CURRENCY ' CURR-CODE(CURR-IDX)
+                   ' SUBTOTAL: ' CURR-SUM(CURR-IDX).
+       H248-END. EXIT.
       *
