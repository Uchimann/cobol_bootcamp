@@ -10,6 +10,17 @@
                              STATUS ST-PRINT-LINE.
            SELECT DATE-REC   ASSIGN TO DATEREC
                              STATUS ST-DATE-REC.
+      *Takvime gore gecersiz REC-DATE/REC-NDATE iceren kayitlarin
+      *yonlendirildigi hata raporu icin dosya atamasi.
+           SELECT ERR-PRINT  ASSIGN TO DATEERR
+                             STATUS ST-ERR-PRINT.
+      *Buyuk DATEREC dosyalarinda yeniden baslatmayi desteklemek icin
+      *periyodik olarak yazilan checkpoint kaydi dosyasi.
+           SELECT CKPT-FILE  ASSIGN TO DCALCCKP
+                             STATUS ST-CKPT-FILE.
+      *Tum batch programlarinin paylastigi calistirma izleme gunlugu.
+           SELECT AUDIT-LOG  ASSIGN TO AUDITLOG
+                             STATUS ST-AUDIT-LOG.
        DATA DIVISION.
        FILE SECTION.
       *PRINT-LINE dosyamızı açıyoruz ve PRINT-REC adında değişken yapısı ismi belirleyip, alt elemanlarını tanımlıyoruz
@@ -23,6 +34,22 @@
            03 REC-DATE-O        PIC 9(08).
            03 REC-NDATE-O       PIC 9(08).
            03 REC-LDAY-O        PIC 9(08).
+      *Calistirmanin ozet satiri; REC-LDAY istatistiklerini tasir.
+         01  TRL-LINE.
+           03 FILLER            PIC X(12) VALUE 'RECORDS: '.
+           03 TRL-COUNT         PIC ZZZ,ZZ9.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(9)  VALUE 'MIN DAY:'.
+           03 TRL-MIN           PIC ZZZZZZZ9.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(9)  VALUE 'MAX DAY:'.
+           03 TRL-MAX           PIC ZZZZZZZ9.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(9)  VALUE 'AVG DAY:'.
+           03 TRL-AVG           PIC ZZZZZZ9.99.
+           03 FILLER            PIC X(4)  VALUE SPACES.
+           03 FILLER            PIC X(12) VALUE 'REJECTED:'.
+           03 TRL-ERR-COUNT     PIC ZZZ,ZZ9.
        FD  DATE-REC RECORDING MODE F.
          01  DATEIN.
            03 REC-ID            PIC X(4).
@@ -30,16 +57,100 @@
            03 REC-SRNAME        PIC X(15).
            03 REC-DATE          PIC 9(08).
            03 REC-NDATE         PIC 9(08).
+      *Takvime gore gecersiz bulunan DATEIN kayitlarinin yazildigi satir.
+       FD  ERR-PRINT RECORDING MODE F.
+         01  ERR-REC.
+           03 ERR-REC-ID-O       PIC X(4).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 ERR-DATE-O         PIC 9(08).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 ERR-NDATE-O        PIC 9(08).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 ERR-REASON-O       PIC X(30).
+      *Son islenen REC-ID ile o ana kadar okunan kayit sayisini tasiyan
+      *checkpoint satiri.
+       FD  CKPT-FILE RECORDING MODE F.
+         01  CKPT-REC.
+           03 CKPT-LAST-ID       PIC X(4).
+           03 CKPT-REC-COUNT     PIC 9(07).
+      *Bu programin calistirmasini ozetleyen, paylasilan izleme
+      *gunlugune yazilan satir.
+       FD  AUDIT-LOG RECORDING MODE F.
+         01  AUD-REC.
+           03 AUD-PROGRAM-O      PIC X(8).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-DATE-O         PIC X(8).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-TIME-O         PIC X(6).
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-IN-COUNT-O     PIC Z(6)9.
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-OUT-COUNT-O    PIC Z(6)9.
+           03 FILLER             PIC X(2)  VALUE SPACES.
+           03 AUD-RETCODE-O      PIC Z(3)9.
 
        WORKING-STORAGE SECTION.
          01  WS-WORK-AREA.
            03 ST-DATE-REC        PIC 9(2).
            88 DATE-REC-EOF                   VALUE 10.
            03 ST-PRINT-LINE      PIC 9(2).
+           03 ST-ERR-PRINT       PIC 9(2).
+           03 ST-CKPT-FILE       PIC 9(2).
+           03 ST-AUDIT-LOG       PIC 9(2).
+         01 WS-RUN-TIME          PIC 9(6) VALUE ZERO.
          01 DATECALC.
            05 REC-DATE-INT      PIC 9(08).
            05 REC-NDATE-INT     PIC 9(08).
            05 REC-LDAY          PIC 9(08).
+      *REC-LDAY istatistiklerini biriktirmek icin kullanilan alanlar.
+         01 WS-LDAY-STATS.
+           05 WS-LDAY-COUNT      PIC 9(7)  VALUE ZERO.
+           05 WS-LDAY-SUM        PIC 9(15) VALUE ZERO.
+           05 WS-LDAY-MIN        PIC 9(08) VALUE 99999999.
+           05 WS-LDAY-MAX        PIC 9(08) VALUE ZERO.
+           05 WS-LDAY-AVG        PIC 9(6)V99 VALUE ZERO.
+      *REC-DATE/REC-NDATE'in gercek bir takvim tarihi olup olmadigini
+      *denetlemek icin kullanilan alanlar.
+         01 WS-DATE-CHECK.
+           05 WS-CHECK-DATE      PIC 9(08).
+           05 WS-CHECK-DATE-X REDEFINES WS-CHECK-DATE.
+              10 WS-CHECK-YYYY   PIC 9(4).
+              10 WS-CHECK-MM     PIC 9(2).
+              10 WS-CHECK-DD     PIC 9(2).
+           05 WS-CHECK-VALID-SW  PIC X VALUE 'Y'.
+              88 CHECK-DATE-VALID      VALUE 'Y'.
+              88 CHECK-DATE-INVALID    VALUE 'N'.
+           05 WS-LEAP-YEAR-SW    PIC X VALUE 'N'.
+              88 LEAP-YEAR              VALUE 'Y'.
+           05 WS-DAYS-IN-MONTH   PIC 9(2) VALUE ZERO.
+           05 WS-DIVIDE-QUOT     PIC 9(4) VALUE ZERO.
+           05 WS-REM4            PIC 9(4) VALUE ZERO.
+           05 WS-REM100          PIC 9(4) VALUE ZERO.
+           05 WS-REM400          PIC 9(4) VALUE ZERO.
+         01 WS-DATES-VALID-SW    PIC X VALUE 'Y'.
+           88 DATES-ARE-VALID           VALUE 'Y'.
+           88 DATES-ARE-INVALID         VALUE 'N'.
+         01 WS-DATE-REASON       PIC X(30) VALUE SPACES.
+         01 WS-ERR-COUNT         PIC 9(7) VALUE ZERO.
+      *Restart/checkpoint destegi icin kullanilan parametre ve sayaclar.
+         01 WS-RESTART-PARM       PIC X(7) VALUE SPACES.
+      *PARM degeri sola yasli geldigi icin (ornegin '500    '),
+      *sayisal denetimden once sagla yaslayip bosluklari sifirla
+      *dolduruyoruz; aksi halde '500' gibi kisa bir deger IS NUMERIC
+      *testinden sessizce gecersiz sayilip atlanirdi.
+         01 WS-RESTART-JUST       PIC X(7) JUSTIFIED RIGHT.
+         01 WS-RESTART-COUNT      PIC 9(7) VALUE ZERO.
+         01 WS-TOTAL-READ         PIC 9(7) VALUE ZERO.
+         01 WS-CKPT-INTERVAL      PIC 9(5) VALUE 00100.
+         01 WS-CKPT-QUOT          PIC 9(7) VALUE ZERO.
+         01 WS-CKPT-REM           PIC 9(5) VALUE ZERO.
+         01 WS-SKIP-COUNT         PIC 9(7) VALUE ZERO.
+      *Izleme gunlugune yazilacak zaman damgasi icin kullanilan alanlar.
+         01 WS-RUN-DATE.
+           05 WS-RUN-YY           PIC 9(2).
+           05 WS-RUN-MM            PIC 9(2).
+           05 WS-RUN-DD            PIC 9(2).
+         01 WS-RUN-DATE-O          PIC X(8).
 
       *--------------------
       *Main paragrafimiz H100-OPEN_FILES paragrafını bitene kadar calistiriyor.
@@ -58,8 +169,35 @@
       *acilmadigi anlamina gelir.
       *ayni islemleri diger dosya durumlarimiz icin yapiyoruz.
        H100-OPEN-FILES.
+      *JCL'den PARM= ile gelen yeniden baslatma sayisini aliyoruz;
+      *bos ya da sayisal olmayan parm, normal bastan calismayi saglar.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
+           MOVE WS-RESTART-PARM TO WS-RESTART-JUST.
+           INSPECT WS-RESTART-JUST REPLACING LEADING SPACE BY ZERO.
+           IF WS-RESTART-JUST IS NUMERIC
+               MOVE WS-RESTART-JUST TO WS-RESTART-COUNT
+           ELSE
+               IF WS-RESTART-PARM NOT = SPACES
+                   DISPLAY 'WARNING: NON-NUMERIC RESTART PARM'
+                       ' IGNORED: ' WS-RESTART-PARM
+               END-IF
+           END-IF.
            OPEN INPUT  DATE-REC.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT ERR-PRINT.
+           IF WS-RESTART-COUNT > ZERO
+               OPEN EXTEND CKPT-FILE
+           ELSE
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-MM TO WS-RUN-DATE-O(1:2).
+           MOVE '/'       TO WS-RUN-DATE-O(3:1).
+           MOVE WS-RUN-DD TO WS-RUN-DATE-O(4:2).
+           MOVE '/'       TO WS-RUN-DATE-O(6:1).
+           MOVE WS-RUN-YY TO WS-RUN-DATE-O(7:2).
            IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
            DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-DATE-REC
            MOVE ST-DATE-REC TO RETURN-CODE
@@ -70,26 +208,180 @@
            MOVE ST-PRINT-LINE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
-           READ DATE-REC.
-           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
-           DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATE-REC
-           MOVE ST-DATE-REC TO RETURN-CODE
+           IF (ST-ERR-PRINT NOT = 0) AND (ST-ERR-PRINT NOT = 97)
+           DISPLAY 'UNABLE TO OPEN DATEERR: ' ST-ERR-PRINT
+           MOVE ST-ERR-PRINT TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-CKPT-FILE NOT = 0) AND (ST-CKPT-FILE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN DCALCCKP: ' ST-CKPT-FILE
+           MOVE ST-CKPT-FILE TO RETURN-CODE
            PERFORM H999-PROGRAM-EXIT
            END-IF.
+           IF (ST-AUDIT-LOG NOT = 0) AND (ST-AUDIT-LOG NOT = 97)
+           DISPLAY 'UNABLE TO OPEN AUDITLOG: ' ST-AUDIT-LOG
+           MOVE ST-AUDIT-LOG TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'RESTARTING PAST ' WS-RESTART-COUNT ' RECORDS'
+               PERFORM SKIP-ONE-RECORD
+                   VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL (WS-SKIP-COUNT > WS-RESTART-COUNT)
+                       OR DATE-REC-EOF
+               MOVE WS-RESTART-COUNT TO WS-TOTAL-READ
+           END-IF.
+      *Yeniden baslatma sayisi dosyadaki kayit sayisina esit ya da
+      *fazlaysa, atlama dongusu dosyayi zaten EOF'a goturmustur; bu
+      *durumda asagidaki READ'i hic denemeyip normal bitisi
+      *izliyoruz.
+           IF NOT DATE-REC-EOF
+               READ DATE-REC
+               IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
+               DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATE-REC
+               MOVE ST-DATE-REC TO RETURN-CODE
+               PERFORM H999-PROGRAM-EXIT
+               END-IF
+           END-IF.
        H100-END. EXIT.
+      *Onceki bir calistirmada zaten islenmis kayitlari, yeniden
+      *baslatmada tekrar yazdirmamak icin okuyup atliyoruz; dosya
+      *bu sirada biterse AT END DATE-REC-EOF'u kurup dongunun normal
+      *sekilde sonlanmasini sagliyoruz.
+       SKIP-ONE-RECORD.
+           READ DATE-REC
+               AT END CONTINUE
+           END-READ.
+       SKIP-ONE-RECORD-END. EXIT.
       *CALL-RECORD paragrafimiz calistiriliyor. CALL-RECORD'dan geri gelisinde dosyadan bir satir okuyoruz.
        H200-READ-NEXT-RECORD.
                PERFORM CALC-RECORD
+               ADD 1 TO WS-TOTAL-READ
+               PERFORM CHECK-CHECKPOINT
                READ DATE-REC.
        H200-END. EXIT.
+      *Her WS-CKPT-INTERVAL kayitta bir, son islenen REC-ID ve o ana
+      *kadar okunan kayit sayisini checkpoint dosyasina yaziyoruz.
+       CHECK-CHECKPOINT.
+           DIVIDE WS-TOTAL-READ BY WS-CKPT-INTERVAL
+               GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+       CHECK-CHECKPOINT-END. EXIT.
+      *Checkpoint kaydini yaziyoruz.
+       WRITE-CHECKPOINT.
+           MOVE REC-ID        TO CKPT-LAST-ID.
+           MOVE WS-TOTAL-READ TO CKPT-REC-COUNT.
+           WRITE CKPT-REC.
+       WRITE-CHECKPOINT-END. EXIT.
       *suanki ve dogum tarihini integere donusturup bir degiskene atiyoruz. Ardindan
       *Write record paragrafimizi calistiriyoruz.
        CALC-RECORD.
-           COMPUTE REC-DATE-INT = FUNCTION INTEGER-OF-DATE(REC-DATE)
-           COMPUTE REC-NDATE-INT = FUNCTION INTEGER-OF-DATE(REC-NDATE)
-           COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
-           PERFORM WRITE-RECORD.
+           PERFORM VALIDATE-DATES
+           IF DATES-ARE-VALID
+               COMPUTE REC-DATE-INT =
+                   FUNCTION INTEGER-OF-DATE(REC-DATE)
+               COMPUTE REC-NDATE-INT =
+                   FUNCTION INTEGER-OF-DATE(REC-NDATE)
+               COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
+               PERFORM ACCUM-LDAY-STATS
+               PERFORM WRITE-RECORD
+           ELSE
+               PERFORM WRITE-ERROR-RECORD
+           END-IF.
        CALC-END. EXIT.
+      *REC-DATE ve REC-NDATE'in her ikisinin de gecerli bir takvim
+      *tarihi oldugunu denetliyoruz; degilse sebebini tutuyoruz.
+       VALIDATE-DATES.
+           SET DATES-ARE-VALID TO TRUE.
+           MOVE SPACES TO WS-DATE-REASON.
+           MOVE REC-DATE TO WS-CHECK-DATE.
+           PERFORM VALIDATE-DATE-FIELD.
+           IF CHECK-DATE-INVALID
+               SET DATES-ARE-INVALID TO TRUE
+               MOVE 'INVALID REC-DATE' TO WS-DATE-REASON
+           END-IF.
+           MOVE REC-NDATE TO WS-CHECK-DATE.
+           PERFORM VALIDATE-DATE-FIELD.
+           IF CHECK-DATE-INVALID
+               IF WS-DATE-REASON = SPACES
+                   MOVE 'INVALID REC-NDATE' TO WS-DATE-REASON
+               ELSE
+                   MOVE 'INVALID REC-DATE AND REC-NDATE'
+                       TO WS-DATE-REASON
+               END-IF
+               SET DATES-ARE-INVALID TO TRUE
+           END-IF.
+       VALIDATE-DATES-END. EXIT.
+      *WS-CHECK-DATE icindeki YYYYMMDD degerinin ay 01-12, gun ayina
+      *uygun ve yil makul araliktaki (1900-2099) gercek bir takvim
+      *tarihi olup olmadigini denetliyoruz.
+       VALIDATE-DATE-FIELD.
+           SET CHECK-DATE-VALID TO TRUE.
+           IF (WS-CHECK-YYYY < 1900) OR (WS-CHECK-YYYY > 2099)
+               SET CHECK-DATE-INVALID TO TRUE
+           END-IF.
+           IF (WS-CHECK-MM < 1) OR (WS-CHECK-MM > 12)
+               SET CHECK-DATE-INVALID TO TRUE
+           ELSE
+               PERFORM DETERMINE-DAYS-IN-MONTH
+               IF (WS-CHECK-DD < 1) OR (WS-CHECK-DD > WS-DAYS-IN-MONTH)
+                   SET CHECK-DATE-INVALID TO TRUE
+               END-IF
+           END-IF.
+       VALIDATE-DATE-FIELD-END. EXIT.
+      *WS-CHECK-YYYY/WS-CHECK-MM'e gore ayin kac gun cektigini buluyoruz.
+      *Subat icin artik yil denetimi yapiyoruz.
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE WS-CHECK-MM
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO WS-DAYS-IN-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WS-DAYS-IN-MONTH
+               WHEN 2
+                   PERFORM DETERMINE-LEAP-YEAR
+                   IF LEAP-YEAR
+                       MOVE 29 TO WS-DAYS-IN-MONTH
+                   ELSE
+                       MOVE 28 TO WS-DAYS-IN-MONTH
+                   END-IF
+           END-EVALUATE.
+       DAYS-IN-MONTH-END. EXIT.
+      *WS-CHECK-YYYY'in artik yil olup olmadigini buluyoruz.
+       DETERMINE-LEAP-YEAR.
+           SET WS-LEAP-YEAR-SW TO 'N'.
+           DIVIDE WS-CHECK-YYYY BY 4
+               GIVING WS-DIVIDE-QUOT REMAINDER WS-REM4.
+           DIVIDE WS-CHECK-YYYY BY 100
+               GIVING WS-DIVIDE-QUOT REMAINDER WS-REM100.
+           DIVIDE WS-CHECK-YYYY BY 400
+               GIVING WS-DIVIDE-QUOT REMAINDER WS-REM400.
+           IF (WS-REM4 = 0) AND
+               ((WS-REM100 NOT = 0) OR (WS-REM400 = 0))
+               SET LEAP-YEAR TO TRUE
+           END-IF.
+       LEAP-YEAR-END. EXIT.
+      *Gecersiz tarihli kaydi, sebebiyle birlikte hata raporuna yazdiriyoruz.
+       WRITE-ERROR-RECORD.
+           MOVE REC-ID      TO ERR-REC-ID-O.
+           MOVE REC-DATE    TO ERR-DATE-O.
+           MOVE REC-NDATE   TO ERR-NDATE-O.
+           MOVE WS-DATE-REASON TO ERR-REASON-O.
+           WRITE ERR-REC.
+           ADD 1 TO WS-ERR-COUNT.
+       WRITE-ERROR-RECORD-END. EXIT.
+      *REC-LDAY degerini sayac, toplam, en az ve en cok alanlarina ekliyoruz.
+       ACCUM-LDAY-STATS.
+           ADD 1 TO WS-LDAY-COUNT.
+           ADD REC-LDAY TO WS-LDAY-SUM.
+           IF REC-LDAY < WS-LDAY-MIN
+               MOVE REC-LDAY TO WS-LDAY-MIN
+           END-IF.
+           IF REC-LDAY > WS-LDAY-MAX
+               MOVE REC-LDAY TO WS-LDAY-MAX
+           END-IF.
+       ACCUM-END. EXIT.
       *Bu paragraf, okunan degiskenleri, karsilik gelen yazdirilacak dosyamizda kullanacagimiz degiskenlere atiyor.
       *Sonrasinda PRINT-REC degisken yapisini yazdiriyoruz. (ordaki alt degiskenler sirasiyla yazdiriliyor)
        WRITE-RECORD.
@@ -101,10 +393,52 @@
            MOVE REC-LDAY     TO  REC-LDAY-O.
            WRITE PRINT-REC.
        WRITE-END. EXIT.
+      *Sayac ve en az/en cok/ortalama REC-LDAY degerlerini ozet
+      *satirina tasiyip yazdiriyoruz.
+       WRITE-TRAILER.
+           IF WS-LDAY-COUNT = ZERO
+               MOVE ZERO TO WS-LDAY-MIN
+           END-IF.
+           IF WS-LDAY-COUNT > ZERO
+               COMPUTE WS-LDAY-AVG ROUNDED =
+                   WS-LDAY-SUM / WS-LDAY-COUNT
+           END-IF.
+           MOVE WS-LDAY-COUNT TO TRL-COUNT.
+           MOVE WS-LDAY-MIN   TO TRL-MIN.
+           MOVE WS-LDAY-MAX   TO TRL-MAX.
+           MOVE WS-LDAY-AVG   TO TRL-AVG.
+           MOVE WS-ERR-COUNT  TO TRL-ERR-COUNT.
+           WRITE PRINT-REC FROM TRL-LINE.
+       TRAILER-END. EXIT.
+      *Bu calistirmanin ozetini (program adi, zaman damgasi, okunan/
+      *yazilan kayit sayisi, donus kodu) paylasilan izleme gunlugune
+      *yazdiriyoruz.
+       WRITE-AUDIT-RECORD.
+           MOVE 'DCALC'          TO AUD-PROGRAM-O.
+           MOVE WS-RUN-DATE-O    TO AUD-DATE-O.
+           MOVE WS-RUN-TIME      TO AUD-TIME-O.
+           MOVE WS-TOTAL-READ    TO AUD-IN-COUNT-O.
+           MOVE WS-LDAY-COUNT    TO AUD-OUT-COUNT-O.
+           MOVE RETURN-CODE      TO AUD-RETCODE-O.
+           WRITE AUD-REC.
+       WRITE-AUDIT-RECORD-END. EXIT.
       *dosyalari kapatip programi durduruyoruz.
        H999-PROGRAM-EXIT.
+           IF (ST-PRINT-LINE = 0) OR (ST-PRINT-LINE = 97)
+               PERFORM WRITE-TRAILER
+           END-IF.
+           IF ((ST-CKPT-FILE = 0) OR (ST-CKPT-FILE = 97))
+               AND (WS-TOTAL-READ > ZERO)
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+           IF (ST-AUDIT-LOG = 0) OR (ST-AUDIT-LOG = 97)
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
            CLOSE DATE-REC.
            CLOSE PRINT-LINE.
+           CLOSE ERR-PRINT.
+           CLOSE CKPT-FILE.
+           CLOSE AUDIT-LOG.
            STOP RUN.
 
       *
